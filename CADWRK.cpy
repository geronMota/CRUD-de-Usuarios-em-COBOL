@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CADWRK
+      * Purpose : WORKING-STORAGE mirror of REG-USER, shared by all
+      *           programs in the CRUD.
+      ******************************************************************
+       01 CAD-USER.
+           03 WS-CD-USER                 PIC 9(6).
+           03 WS-NM                      PIC X(25).
+           03 WS-EMAIL                   PIC X(30).
+           03 WS-PHONE                   PIC 9(12).
+           03 WS-PASSWORD                PIC X(8).
+           03 WS-DT-CADASTRO             PIC 9(14).
+           03 WS-DT-ALTERACAO            PIC 9(14).
+           03 WS-STATUS                  PIC X(01).
+            88 WS-ST-ATIVO                VALUE "A".
+            88 WS-ST-INATIVO              VALUE "I".
+           03 WS-DEPTO                   PIC X(10).
