@@ -3,6 +3,32 @@
       * Date:26/03/23
       * Purpose:PRATICAR CRUD EM COBOL/LISTAGEM DE REGISTROS
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Mostra o STATUS (A/I) de cada cadastro listado.
+      * 09/08/26 GERO - Listagem agora gera um relatorio impresso de
+      *                 verdade (RELUSER), com cabecalho, paginacao e
+      *                 rodape, em vez de so jogar os dados na tela.
+      * 09/08/26 GERO - Listagem passou a aceitar filtro por status e
+      *                 faixa de codigo, e ordenacao por codigo ou
+      *                 nome, via SORT sobre um arquivo de trabalho.
+      * 09/08/26 GERO - WS-COUNT ampliado para PIC 9(06), para nao
+      *                 estourar em bases maiores que 9 registros.
+      * 09/08/26 GERO - Saida trocada de STOP RUN para GOBACK, para o
+      *                 programa poder ser chamado pelo MENUUSER.
+      * 09/08/26 GERO - Abertura do CADUSER agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS.
+      * 09/08/26 GERO - GOBACK movido para o final de P300-LISTAR, logo
+      *                 apos o SORT: sem ele o programa caia dentro de
+      *                 P301-PARAMETROS de novo ao terminar a listagem.
+      * 09/08/26 GERO - Abertura de RELUSER agora passa pela mesma
+      *                 rotina compartilhada de FILE STATUS do CADUSER.
+      * 09/08/26 GERO - Quando a listagem retoma de um checkpoint, o
+      *                 relatorio agora avisa no cabecalho e no rodape
+      *                 que nao inclui os registros ja processados
+      *                 antes da parada, em vez de parecer completo.
+      * 09/08/26 GERO - Removido um GOBACK morto depois do COPY STATCHK,
+      *                 no final do programa - nunca era alcancado, ja
+      *                 que P900-TRATA-STATUS so e chamado por PERFORM.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTUSER.
@@ -14,71 +40,451 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADUSER ASSIGN TO
-           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-CD-USER
-           FILE STATUS IS WS-FS-CADUSER.
+           COPY CADSEL.
+           COPY RPTSEL.
+           COPY SRTSEL.
+           COPY SEQSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(25).
-           03 FD-EMAIL                   PIC X(30).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY CADREC.
+
+       FD RELUSER.
+           COPY RPTREC.
+
+       FD CADCTRL.
+           COPY SEQREC.
+
+       SD WRKORD.
+           COPY SRTREC.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-CADUSER                  PIC 99.
         88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-RELUSER                  PIC 99.
+        88 FS-RELUSER-OK                 VALUE 0.
        77 WS-OPCAO                       PIC X.
        77 WS-EOF                         PIC X.
         88 EOF-OK                        VALUE "S" FALSE "N".
-       77 WS-COUNT                       PIC 9.
-       01 CAD-USER.
-           03 WS-CD-USER                 PIC 9(6).
-           03 WS-NM                      PIC X(25).
-           03 WS-EMAIL                   PIC X(30).
-           03 WS-PHONE                   PIC 9(12).
-           03 WS-PASSWORD                PIC X(8).
+       77 WS-EOF-ORD                     PIC X.
+        88 EOF-ORD-OK                    VALUE "S" FALSE "N".
+       77 WS-COUNT                       PIC 9(06).
+
+       77 WS-LINHA-REL                   PIC X(132).
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-PAGINA                      PIC 9(04).
+       77 WS-LIN-PAG                     PIC 9(02).
+
+       77 WS-FILTRO-STATUS               PIC X.
+       77 WS-COD-DE                      PIC 9(06).
+       77 WS-COD-ATE                     PIC 9(06).
+       77 WS-ORDEM                       PIC X.
+
+       77 WS-FS-CADCTRL                  PIC 99.
+        88 FS-CADCTRL-OK                 VALUE 0.
+       77 WS-RETOMAR                     PIC X.
+        88 RETOMAR-LISTA                 VALUE "S" FALSE "N".
+       77 WS-ULT-CD-LISTA                PIC 9(06).
+       77 WS-CONTADOR-CHECKPOINT         PIC 9(06).
+       77 WS-RESUMO-ACHADO                PIC X.
+        88 RESUMO-ACHADO                 VALUE "S" FALSE "N".
+       77 WS-RETOMADO-DE                 PIC 9(06).
+
+           COPY STATWRK.
+
+           COPY CADWRK.
 
        PROCEDURE DIVISION.
 
            P300-LISTAR.
 
-           SET EOF-OK    TO FALSE.
+           MOVE ZERO TO WS-COUNT
+           MOVE ZERO TO WS-PAGINA
+           PERFORM P301-PARAMETROS THRU P301-FIM
+
+           EVALUATE WS-ORDEM
+               WHEN "2"
+                   SORT WRKORD ON ASCENDING KEY SRT-NM
+                       INPUT PROCEDURE P305-SELECIONA THRU P305-FIM
+                       OUTPUT PROCEDURE P306-IMPRIME-ORDENADO
+                                                        THRU P306-FIM
+               WHEN OTHER
+                   SORT WRKORD ON ASCENDING KEY SRT-CD-USER
+                       INPUT PROCEDURE P305-SELECIONA THRU P305-FIM
+                       OUTPUT PROCEDURE P306-IMPRIME-ORDENADO
+                                                        THRU P306-FIM
+           END-EVALUATE.
+
+           GOBACK.
+       P300-FIM.
+
+      ******************************************************************
+      * P301-PARAMETROS: pergunta ao operador como filtrar (status e
+      * faixa de codigo) e como ordenar a listagem antes de rodar o
+      * SORT.
+      ******************************************************************
+           P301-PARAMETROS.
 
-            OPEN INPUT CADUSER
+           DISPLAY "FILTRAR POR STATUS: <A> ATIVOS <I> INATIVOS"
+           DISPLAY "                    <T> TODOS"
+           ACCEPT WS-FILTRO-STATUS
+           IF WS-FILTRO-STATUS NOT EQUAL "A" AND
+              WS-FILTRO-STATUS NOT EQUAL "I" THEN
+               MOVE "T" TO WS-FILTRO-STATUS
+           END-IF
 
-            IF FS-CADUSER-OK THEN
+           MOVE ZERO TO WS-COD-DE
+           DISPLAY "CODIGO INICIAL DA FAIXA (ENTER = 000000)"
+           ACCEPT WS-COD-DE
 
-            PERFORM UNTIL EOF-OK
+           MOVE ZERO TO WS-COD-ATE
+           DISPLAY "CODIGO FINAL DA FAIXA (ENTER = 999999)"
+           ACCEPT WS-COD-ATE
+           IF WS-COD-ATE EQUAL ZERO THEN
+               MOVE 999999 TO WS-COD-ATE
+           END-IF
 
-            READ CADUSER INTO CAD-USER
-            AT END
-            SET EOF-OK  TO  TRUE
-            NOT AT END
-            ADD 1 TO WS-COUNT
-           DISPLAY "==================================================="
-                     DISPLAY "REGISTRO:"
-                     WS-CD-USER
-                     DISPLAY "NOME:"
-                     WS-NM
-                     DISPLAY "EMAIL:"
-                     WS-EMAIL
-                     DISPLAY "PHONE:"
-                     WS-PHONE
-                     DISPLAY "PASSWORD:"
-                     WS-PASSWORD
-           DISPLAY "==================================================="
-           END-PERFORM
+           DISPLAY "ORDENAR POR: <1> CODIGO <2> NOME"
+           ACCEPT WS-ORDEM
+
+           SET RETOMAR-LISTA TO FALSE
+           DISPLAY "RETOMAR DA ULTIMA PARADA (CHECKPOINT)? <S/N>"
+           ACCEPT WS-RETOMAR.
+       P301-FIM.
+
+      ******************************************************************
+      * P305-SELECIONA: procedimento de entrada do SORT - le o CADUSER
+      * inteiro e libera para o arquivo de trabalho apenas os registros
+      * que atendem ao filtro de status e faixa de codigo escolhidos.
+      ******************************************************************
+           P305-SELECIONA.
+
+           OPEN INPUT CADUSER
+
+           MOVE WS-FS-CADUSER           TO WS-FS-CODIGO
+           MOVE "CADUSER"               TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+           SET EOF-OK TO FALSE
+           MOVE ZERO                    TO WS-CONTADOR-CHECKPOINT
+
+           IF FS-CADUSER-OK THEN
+               IF RETOMAR-LISTA THEN
+                   PERFORM P302-LER-CHECKPOINT THRU P302-FIM
+                   IF WS-ULT-CD-LISTA NOT EQUAL ZERO THEN
+                       MOVE WS-ULT-CD-LISTA  TO FD-CD-USER
+                       START CADUSER KEY IS GREATER THAN FD-CD-USER
+                       INVALID KEY
+                           SET EOF-OK TO TRUE
+                       END-START
+                   END-IF
+               END-IF
+
+               PERFORM P305-LER-CADUSER THRU P305-LER-FIM
+                                                       UNTIL EOF-OK
            END-IF
            CLOSE CADUSER.
+       P305-FIM.
 
-       P300-FIM.
+           P305-LER-CADUSER.
+
+           READ CADUSER INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+               PERFORM P304-LIMPA-CHECKPOINT THRU P304-FIM
+           NOT AT END
+               IF (WS-FILTRO-STATUS EQUAL "T" OR
+                   WS-STATUS EQUAL WS-FILTRO-STATUS)
+                  AND WS-CD-USER NOT LESS WS-COD-DE
+                  AND WS-CD-USER NOT GREATER WS-COD-ATE THEN
+                   MOVE WS-CD-USER        TO SRT-CD-USER
+                   MOVE WS-NM             TO SRT-NM
+                   MOVE WS-EMAIL          TO SRT-EMAIL
+                   MOVE WS-PHONE          TO SRT-PHONE
+                   MOVE WS-PASSWORD       TO SRT-PASSWORD
+                   MOVE WS-DT-CADASTRO    TO SRT-DT-CADASTRO
+                   MOVE WS-DT-ALTERACAO   TO SRT-DT-ALTERACAO
+                   MOVE WS-STATUS         TO SRT-STATUS
+                   RELEASE REG-ORDENACAO
+               END-IF
+
+               ADD 1                     TO WS-CONTADOR-CHECKPOINT
+               IF WS-CONTADOR-CHECKPOINT NOT LESS 50 THEN
+                   MOVE WS-CD-USER       TO WS-ULT-CD-LISTA
+                   PERFORM P303-GRAVA-CHECKPOINT THRU P303-FIM
+                   MOVE ZERO             TO WS-CONTADOR-CHECKPOINT
+               END-IF
+           END-READ.
+       P305-LER-FIM.
+
+      ******************************************************************
+      * P302-LER-CHECKPOINT: le o ultimo FD-CD-USER processado com
+      * sucesso na rodada anterior (CTR-CHAVE = "L" em CADCTRL), para
+      * o P305-SELECIONA retomar dali em vez de rodar do comeco.
+      ******************************************************************
+           P302-LER-CHECKPOINT.
+
+           MOVE ZERO                    TO WS-ULT-CD-LISTA
+           MOVE ZERO                    TO WS-RETOMADO-DE
+           SET RESUMO-ACHADO TO FALSE
+
+           OPEN INPUT CADCTRL
+           IF FS-CADCTRL-OK THEN
+               MOVE "L"                 TO CTR-CHAVE
+               READ CADCTRL INTO REG-CTRL
+               KEY IS CTR-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CTR-ULT-CD-LISTA TO WS-ULT-CD-LISTA
+                   IF CTR-ULT-CD-LISTA NOT EQUAL ZERO THEN
+                       MOVE CTR-ULT-CD-LISTA TO WS-RETOMADO-DE
+                       SET RESUMO-ACHADO TO TRUE
+                   END-IF
+               END-READ
+               CLOSE CADCTRL
+           END-IF.
+       P302-FIM.
+
+      ******************************************************************
+      * P303-GRAVA-CHECKPOINT: grava o FD-CD-USER do ultimo registro
+      * processado em CADCTRL (CTR-CHAVE = "L"), a cada 50 registros
+      * lidos, para um reinicio futuro nao comecar do zero.
+      ******************************************************************
+           P303-GRAVA-CHECKPOINT.
+
+           OPEN I-O CADCTRL
+           IF WS-FS-CADCTRL EQUAL 35 THEN
+               OPEN OUTPUT CADCTRL
+               CLOSE CADCTRL
+               OPEN I-O CADCTRL
+           END-IF
+
+           MOVE "L"                     TO CTR-CHAVE
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE "L"                 TO CTR-CHAVE
+               MOVE WS-ULT-CD-LISTA      TO CTR-ULT-CD-LISTA
+               WRITE REG-CTRL
+           NOT INVALID KEY
+               MOVE WS-ULT-CD-LISTA      TO CTR-ULT-CD-LISTA
+               REWRITE REG-CTRL
+           END-READ
+
+           CLOSE CADCTRL.
+       P303-FIM.
+
+      ******************************************************************
+      * P304-LIMPA-CHECKPOINT: zera o checkpoint quando o arquivo e
+      * percorrido ate o fim com sucesso, para a proxima rodada nao
+      * pular registros que ja existiam antes do ultimo checkpoint.
+      ******************************************************************
+           P304-LIMPA-CHECKPOINT.
+
+           MOVE ZERO                    TO WS-ULT-CD-LISTA
+
+           OPEN I-O CADCTRL
+           IF FS-CADCTRL-OK THEN
+               MOVE "L"                 TO CTR-CHAVE
+               READ CADCTRL INTO REG-CTRL
+               KEY IS CTR-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ZERO             TO CTR-ULT-CD-LISTA
+                   REWRITE REG-CTRL
+               END-READ
+               CLOSE CADCTRL
+           END-IF.
+       P304-FIM.
+
+      ******************************************************************
+      * P306-IMPRIME-ORDENADO: procedimento de saida do SORT - devolve
+      * os registros ja filtrados e ordenados e imprime o relatorio.
+      ******************************************************************
+           P306-IMPRIME-ORDENADO.
+
+           OPEN OUTPUT RELUSER
+
+           MOVE WS-FS-RELUSER           TO WS-FS-CODIGO
+           MOVE "RELUSER"               TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           PERFORM P310-NOVA-PAGINA THRU P310-FIM
+
+           IF RESUMO-ACHADO THEN
+               PERFORM P311-AVISO-RETOMADA THRU P311-FIM
+           END-IF
+
+           SET EOF-ORD-OK TO FALSE
+           PERFORM P307-LER-ORDENADO THRU P307-FIM UNTIL EOF-ORD-OK
+
+           PERFORM P330-RODAPE THRU P330-FIM
+           CLOSE RELUSER.
+       P306-FIM.
+
+      ******************************************************************
+      * P311-AVISO-RETOMADA: quando a listagem retoma de um checkpoint
+      * (req 024), avisa no relatorio que os registros de codigo ate
+      * WS-RETOMADO-DE ja tinham sido processados antes da parada e
+      * nao aparecem de novo nesta impressao - sem isso, o relatorio
+      * parece completo quando na verdade so cobre o trecho retomado.
+      ******************************************************************
+           P311-AVISO-RETOMADA.
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "** LISTAGEM RETOMADA: NAO INCLUI OS REGISTROS DE "
+                  DELIMITED BY SIZE
+                  "CODIGO ATE " DELIMITED BY SIZE
+                  WS-RETOMADO-DE DELIMITED BY SIZE
+                  " (JA PROCESSADOS ANTES DA PARADA) **"
+                  DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO.
+       P311-FIM.
+
+           P307-LER-ORDENADO.
+
+           RETURN WRKORD
+           AT END
+               SET EOF-ORD-OK TO TRUE
+           NOT AT END
+               ADD 1 TO WS-COUNT
+               MOVE SRT-CD-USER       TO WS-CD-USER
+               MOVE SRT-NM            TO WS-NM
+               MOVE SRT-EMAIL         TO WS-EMAIL
+               MOVE SRT-PHONE         TO WS-PHONE
+               MOVE SRT-PASSWORD      TO WS-PASSWORD
+               MOVE SRT-DT-CADASTRO   TO WS-DT-CADASTRO
+               MOVE SRT-DT-ALTERACAO  TO WS-DT-ALTERACAO
+               MOVE SRT-STATUS        TO WS-STATUS
+               PERFORM P325-EXIBE-TELA THRU P325-FIM
+               PERFORM P320-IMPRIME-DETALHE THRU P320-FIM
+           END-RETURN.
+       P307-FIM.
+
+      ******************************************************************
+      * P325-EXIBE-TELA: mostra na tela o registro que acabou de ser
+      * devolvido pelo SORT.
+      ******************************************************************
+           P325-EXIBE-TELA.
+
+           DISPLAY "==================================================="
+           DISPLAY "REGISTRO:"
+                    WS-CD-USER
+           DISPLAY "NOME:"
+                    WS-NM
+           DISPLAY "EMAIL:"
+                    WS-EMAIL
+           DISPLAY "PHONE:"
+                    WS-PHONE
+           DISPLAY "PASSWORD:"
+                    WS-PASSWORD
+           DISPLAY "STATUS:"
+                    WS-STATUS
+           DISPLAY "===================================================".
+       P325-FIM.
+
+      ******************************************************************
+      * P310-NOVA-PAGINA: escreve o cabecalho de uma nova pagina do
+      * relatorio (titulo, data de emissao, numero da pagina e cabecalho
+      * de colunas), chamada no inicio da listagem e sempre que a
+      * pagina corrente enche.
+      ******************************************************************
+           P310-NOVA-PAGINA.
+
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-LIN-PAG
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "RELATORIO DE USUARIOS CADASTRADOS"  DELIMITED BY SIZE
+                  "   DATA EMISSAO: " DELIMITED BY SIZE
+                  WS-DATA-SISTEMA     DELIMITED BY SIZE
+                  "   PAGINA: "       DELIMITED BY SIZE
+                  WS-PAGINA           DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "==================================================="
+                  DELIMITED BY SIZE INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "CODIGO  NOME                     EMAIL"
+                  DELIMITED BY SIZE
+                  "                          PHONE          ST"
+                  DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO.
+       P310-FIM.
+
+      ******************************************************************
+      * P320-IMPRIME-DETALHE: escreve uma linha de detalhe no relatorio
+      * para o registro corrente, pulando de pagina quando a pagina
+      * atual ja atingiu o limite de linhas.
+      ******************************************************************
+           P320-IMPRIME-DETALHE.
+
+           IF WS-LIN-PAG NOT LESS 20 THEN
+               PERFORM P310-NOVA-PAGINA THRU P310-FIM
+           END-IF
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING WS-CD-USER      DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WS-NM           DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-EMAIL        DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-PHONE        DELIMITED BY SIZE
+                  "  "            DELIMITED BY SIZE
+                  WS-STATUS       DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO
+           ADD 1 TO WS-LIN-PAG.
+       P320-FIM.
+
+      ******************************************************************
+      * P330-RODAPE: fecha o relatorio com o total de registros
+      * listados.
+      ******************************************************************
+           P330-RODAPE.
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "==================================================="
+                  DELIMITED BY SIZE INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-REL
+           STRING "TOTAL DE REGISTROS LISTADOS: " DELIMITED BY SIZE
+                  WS-COUNT                         DELIMITED BY SIZE
+                  INTO WS-LINHA-REL
+           MOVE WS-LINHA-REL TO REL-LINHA
+           WRITE REG-RELATORIO
+
+           IF RESUMO-ACHADO THEN
+               MOVE SPACES TO WS-LINHA-REL
+               STRING "(TOTAL PARCIAL - LISTAGEM RETOMADA, NAO INCLUI "
+                      DELIMITED BY SIZE
+                      "REGISTROS ANTERIORES AO CODIGO "
+                      DELIMITED BY SIZE
+                      WS-RETOMADO-DE DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO WS-LINHA-REL
+               MOVE WS-LINHA-REL TO REL-LINHA
+               WRITE REG-RELATORIO
+           END-IF.
+       P330-FIM.
 
-            STOP RUN.
+           COPY STATCHK.
        END PROGRAM LISTUSER.
