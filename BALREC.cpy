@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: BALREC
+      * Purpose : FD record layout for BALUSER, one PIC X(132) print
+      *           line per row of RECNUSER's reconciliation report.
+      ******************************************************************
+       01 REG-BALANCO.
+           03 BAL-LINHA                  PIC X(132).
