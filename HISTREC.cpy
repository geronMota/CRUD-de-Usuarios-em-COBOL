@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: HISTREC
+      * Purpose : Record layout for CADHIST - a copy of the CADUSER
+      *           record as it stood at deletion time, plus the
+      *           operator-entered reason and when it was archived.
+      ******************************************************************
+       01 REG-HIST.
+           03 HIST-CD-USER               PIC 9(06).
+           03 HIST-NM                    PIC X(25).
+           03 HIST-EMAIL                 PIC X(30).
+           03 HIST-PHONE                 PIC 9(12).
+           03 HIST-PASSWORD              PIC X(08).
+           03 HIST-DT-CADASTRO           PIC 9(14).
+           03 HIST-DT-ALTERACAO          PIC 9(14).
+           03 HIST-STATUS                PIC X(01).
+           03 HIST-DEPTO                 PIC X(10).
+           03 HIST-MOTIVO                PIC X(40).
+           03 HIST-DATA-HORA             PIC 9(14).
