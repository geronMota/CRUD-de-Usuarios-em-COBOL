@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: AUDREC
+      * Purpose : Record layout for AUDLOG - one row per field changed
+      *           by ALTERUSER, before and after value, who authorized
+      *           it and when. AUD-OPERADOR identifies the operator by
+      *           SEC-OPERADOR (the SECFILE key), never by password.
+      ******************************************************************
+       01 REG-AUDIT.
+           03 AUD-CD-USER                PIC 9(06).
+           03 AUD-CAMPO                  PIC X(10).
+           03 AUD-VALOR-ANT              PIC X(30).
+           03 AUD-VALOR-NOVO             PIC X(30).
+           03 AUD-OPERADOR               PIC X(10).
+           03 AUD-ROLE-OP                PIC X(10).
+           03 AUD-DATA-HORA              PIC 9(14).
