@@ -3,6 +3,22 @@
       * Date:26/03/23
       * Purpose:PRATICAR CRUD EM COBOL/CONSULTAR USUARIO
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Mostra o STATUS (A/I) do cadastro na consulta.
+      * 09/08/26 GERO - Consulta agora aceita busca por codigo, nome ou
+      *                 email, podendo retornar mais de um cadastro.
+      * 09/08/26 GERO - Saida trocada de STOP RUN para GOBACK, para o
+      *                 programa poder ser chamado pelo MENUUSER.
+      * 09/08/26 GERO - Abertura do CADUSER agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS.
+      * 09/08/26 GERO - GOBACK adicionado apos a consulta, para nao
+      *                 cair dentro de P401-M-CONSULTA uma segunda vez.
+      * 09/08/26 GERO - Busca por nome e por email agora procura o
+      *                 texto digitado em qualquer parte do campo
+      *                 (antes so achava em caso de igualdade exata).
+      * 09/08/26 GERO - P401-M-CONSULTA ganhou um ELSE final: uma
+      *                 opcao fora de N/F caia direto no GOBACK de
+      *                 P400-CONSULTAR e saia do programa sem avisar.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONSUSER.
@@ -14,22 +30,12 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADUSER ASSIGN TO
-           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-CD-USER
-           FILE STATUS IS WS-FS-CADUSER.
+           COPY CADSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(25).
-           03 FD-EMAIL                   PIC X(30).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY CADREC.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-CADUSER                  PIC 99.
@@ -38,46 +44,51 @@
        77 WS-EOF                         PIC X.
         88 EOF-OK                        VALUE "S" FALSE "N".
        77 WS-COUNT                       PIC 9.
-       01 CAD-USER.
-           03 WS-CD-USER                 PIC 9(6).
-           03 WS-NM                      PIC X(25).
-           03 WS-EMAIL                   PIC X(30).
-           03 WS-PHONE                   PIC 9(12).
-           03 WS-PASSWORD                PIC X(8).
+
+       77 WS-MODO-BUSCA                  PIC X.
+       77 WS-NM-BUSCA                    PIC X(25).
+       77 WS-EMAIL-BUSCA                 PIC X(30).
+       77 WS-QTD-ACHADOS                 PIC 9(04).
+       77 WS-NM-BUSCA-LEN                PIC 9(02).
+       77 WS-EMAIL-BUSCA-LEN             PIC 9(02).
+       77 WS-TALLY-NOME                  PIC 9(02).
+       77 WS-TALLY-EMAIL                 PIC 9(02).
+
+           COPY STATWRK.
+
+           COPY CADWRK.
 
        PROCEDURE DIVISION.
 
        P400-CONSULTAR.
             OPEN INPUT CADUSER
 
+            MOVE WS-FS-CADUSER           TO WS-FS-CODIGO
+            MOVE "CADUSER"               TO WS-FS-ARQUIVO
+            PERFORM P900-TRATA-STATUS THRU P900-FIM
+
             IF FS-CADUSER-OK THEN
-                DISPLAY "DIGITE O CODIGO DO USUARIO"
-                ACCEPT FD-CD-USER
-
-                MOVE FD-CD-USER TO WS-CD-USER
-
-                READ CADUSER INTO CAD-USER
-                KEY IS FD-CD-USER
-                INVALID KEY
-                DISPLAY "CADASTRO NAO ENCONTRADO "
-                DISPLAY "ERRO NO REGISTRO, WS-FS "WS-FS-CADUSER
-                PERFORM P401-M-CONSULTA THRU P401-FIM
-            NOT INVALID KEY
-               DISPLAY "CADASTRO ENCONTRADO COM SUCESSO"
-           DISPLAY "==================================================="
-               DISPLAY "REGISTRO:"
-                        WS-CD-USER
-               DISPLAY "NOME:"
-                        WS-NM
-               DISPLAY "EMAIL:"
-                       WS-EMAIL
-               DISPLAY "PHONE:"
-                        WS-PHONE
-               DISPLAY "PASSWORD:"
-                        WS-PASSWORD
-           DISPLAY "==================================================="
-               END-IF
-               CLOSE CADUSER.
+                DISPLAY "COMO DESEJA BUSCAR O CADASTRO?"
+                DISPLAY "<1> POR CODIGO"
+                DISPLAY "<2> POR NOME"
+                DISPLAY "<3> POR EMAIL"
+                ACCEPT WS-MODO-BUSCA
+
+                EVALUATE WS-MODO-BUSCA
+                    WHEN "1"
+                        PERFORM P402-BUSCA-CODIGO THRU P402-FIM
+                    WHEN "2"
+                        PERFORM P403-BUSCA-NOME THRU P403-FIM
+                    WHEN "3"
+                        PERFORM P404-BUSCA-EMAIL THRU P404-FIM
+                    WHEN OTHER
+                        DISPLAY "OPCAO DE BUSCA INVALIDA"
+                END-EVALUATE
+            END-IF
+            CLOSE CADUSER
+            PERFORM P401-M-CONSULTA THRU P401-FIM
+
+            GOBACK.
        P401-M-CONSULTA.
                DISPLAY "<N> PARA NOVA CONSULTA"
                DISPLAY "<F> PARA FINALIZAR"
@@ -87,10 +98,163 @@
                PERFORM P400-CONSULTAR
            ELSE
                IF WS-OPCAO EQUAL "F" THEN
-                   PERFORM FINALIZAR.
+                   PERFORM FINALIZAR
+               ELSE
+                   DISPLAY "OPCAO INVALIDA"
+                   PERFORM P401-M-CONSULTA.
        P401-FIM.
+
+      ******************************************************************
+      * P402-BUSCA-CODIGO: consulta direta pela chave primaria, como
+      * sempre foi feito - no maximo um cadastro encontrado.
+      ******************************************************************
+           P402-BUSCA-CODIGO.
+
+           DISPLAY "DIGITE O CODIGO DO USUARIO"
+           ACCEPT FD-CD-USER
+
+           MOVE FD-CD-USER TO WS-CD-USER
+
+           READ CADUSER INTO CAD-USER
+           KEY IS FD-CD-USER
+           INVALID KEY
+               DISPLAY "CADASTRO NAO ENCONTRADO "
+               DISPLAY "ERRO NO REGISTRO, WS-FS "WS-FS-CADUSER
+           NOT INVALID KEY
+               PERFORM P450-EXIBIR-REGISTRO THRU P450-FIM
+           END-READ.
+       P402-FIM.
+
+      ******************************************************************
+      * P403-BUSCA-NOME: varre o arquivo inteiro pela chave primaria e
+      * exibe todo cadastro cujo nome CONTENHA o texto digitado (nao
+      * precisa ser igual nem comecar pelo texto - busca por pedaco).
+      ******************************************************************
+           P403-BUSCA-NOME.
+
+           MOVE ZERO TO WS-QTD-ACHADOS
+           DISPLAY "DIGITE O NOME OU PARTE DO NOME DO USUARIO"
+           ACCEPT WS-NM-BUSCA
+
+           PERFORM P406-ACHA-TAM-NOME THRU P406-FIM
+               VARYING WS-NM-BUSCA-LEN FROM 25 BY -1
+               UNTIL WS-NM-BUSCA-LEN EQUAL ZERO
+                  OR WS-NM-BUSCA (WS-NM-BUSCA-LEN:1) NOT EQUAL SPACE
+
+           MOVE LOW-VALUES TO FD-CD-USER
+           SET EOF-OK TO FALSE
+           START CADUSER KEY IS NOT LESS FD-CD-USER
+           INVALID KEY
+               SET EOF-OK TO TRUE
+           NOT INVALID KEY
+               PERFORM P413-LER-NOME THRU P413-FIM UNTIL EOF-OK
+           END-START
+
+           IF WS-QTD-ACHADOS EQUAL ZERO
+               DISPLAY "NENHUM CADASTRO ENCONTRADO COM ESSE NOME"
+           END-IF.
+       P403-FIM.
+
+           P406-ACHA-TAM-NOME.
+           CONTINUE.
+           P406-FIM.
+
+           P413-LER-NOME.
+
+           READ CADUSER NEXT INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE ZERO TO WS-TALLY-NOME
+               IF WS-NM-BUSCA-LEN GREATER ZERO THEN
+                   INSPECT WS-NM TALLYING WS-TALLY-NOME
+                           FOR ALL WS-NM-BUSCA (1:WS-NM-BUSCA-LEN)
+               END-IF
+               IF WS-TALLY-NOME GREATER ZERO THEN
+                   ADD 1 TO WS-QTD-ACHADOS
+                   PERFORM P450-EXIBIR-REGISTRO THRU P450-FIM
+               END-IF
+           END-READ.
+       P413-FIM.
+
+      ******************************************************************
+      * P404-BUSCA-EMAIL: mesma ideia de P403, mas procurando o pedaco
+      * digitado dentro do email de cada cadastro.
+      ******************************************************************
+           P404-BUSCA-EMAIL.
+
+           MOVE ZERO TO WS-QTD-ACHADOS
+           DISPLAY "DIGITE O EMAIL OU PARTE DO EMAIL DO USUARIO"
+           ACCEPT WS-EMAIL-BUSCA
+
+           PERFORM P407-ACHA-TAM-EMAIL THRU P407-FIM
+               VARYING WS-EMAIL-BUSCA-LEN FROM 30 BY -1
+               UNTIL WS-EMAIL-BUSCA-LEN EQUAL ZERO
+                  OR WS-EMAIL-BUSCA (WS-EMAIL-BUSCA-LEN:1) NOT EQUAL
+                                                                SPACE
+
+           MOVE LOW-VALUES TO FD-CD-USER
+           SET EOF-OK TO FALSE
+           START CADUSER KEY IS NOT LESS FD-CD-USER
+           INVALID KEY
+               SET EOF-OK TO TRUE
+           NOT INVALID KEY
+               PERFORM P414-LER-EMAIL THRU P414-FIM UNTIL EOF-OK
+           END-START
+
+           IF WS-QTD-ACHADOS EQUAL ZERO
+               DISPLAY "NENHUM CADASTRO ENCONTRADO COM ESSE EMAIL"
+           END-IF.
+       P404-FIM.
+
+           P407-ACHA-TAM-EMAIL.
+           CONTINUE.
+           P407-FIM.
+
+           P414-LER-EMAIL.
+
+           READ CADUSER NEXT INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE ZERO TO WS-TALLY-EMAIL
+               IF WS-EMAIL-BUSCA-LEN GREATER ZERO THEN
+                   INSPECT WS-EMAIL TALLYING WS-TALLY-EMAIL
+                           FOR ALL WS-EMAIL-BUSCA (1:WS-EMAIL-BUSCA-LEN)
+               END-IF
+               IF WS-TALLY-EMAIL GREATER ZERO THEN
+                   ADD 1 TO WS-QTD-ACHADOS
+                   PERFORM P450-EXIBIR-REGISTRO THRU P450-FIM
+               END-IF
+           END-READ.
+       P414-FIM.
+
+      ******************************************************************
+      * P450-EXIBIR-REGISTRO: impressao padrao de um cadastro, usada
+      * pelas tres formas de busca.
+      ******************************************************************
+           P450-EXIBIR-REGISTRO.
+
+           DISPLAY "==================================================="
+           DISPLAY "REGISTRO:"
+                    WS-CD-USER
+           DISPLAY "NOME:"
+                    WS-NM
+           DISPLAY "EMAIL:"
+                   WS-EMAIL
+           DISPLAY "PHONE:"
+                    WS-PHONE
+           DISPLAY "PASSWORD:"
+                    WS-PASSWORD
+           DISPLAY "STATUS:"
+                    WS-STATUS
+           DISPLAY "===================================================".
+       P450-FIM.
+
        P400-FIM.
 
+           COPY STATCHK.
+
            FINALIZAR.
-            STOP RUN.
+            GOBACK.
        END PROGRAM CONSUSER.
