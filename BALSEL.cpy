@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: BALSEL
+      * Purpose : FILE-CONTROL SELECT entry for BALUSER, the print
+      *           file RECNUSER writes its reconciliation report to.
+      ******************************************************************
+           SELECT BALUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\BALUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-BALUSER.
