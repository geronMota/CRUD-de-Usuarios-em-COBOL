@@ -0,0 +1,200 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/RELATORIO DE USUARIOS POR DEPTO
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: conta os usuarios de CADUSER por
+      *                 departamento (FD-DEPTO) e imprime o total de
+      *                 cada um em DEPUSER.
+      * 09/08/26 GERO - P820-CONTAR agora verifica se a tabela de
+      *                 departamentos ja esta cheia (50 entradas)
+      *                 antes de criar uma entrada nova, em vez de
+      *                 indexar TAB-NOME-DEPTO alem do limite.
+      * 09/08/26 GERO - P820-CONTAR/P830-BUSCAR-DEPTO passaram a ler
+      *                 e comparar pelo mirror CAD-USER (CADWRK), como
+      *                 todo o resto do CRUD ja faz, em vez de ler
+      *                 direto para o REG-USER do proprio FD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELDEPTO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADSEL.
+           COPY DEPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY CADREC.
+
+       FD DEPUSER.
+           COPY DEPREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-DEPUSER                  PIC 99.
+        88 FS-DEPUSER-OK                 VALUE 0.
+       77 WS-EOF                         PIC X.
+        88 EOF-OK                        VALUE "S" FALSE "N".
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-LINHA-DEP                   PIC X(132).
+       77 WS-IDX                         PIC 9(02) COMP.
+       77 WS-QTD-DEPTOS                  PIC 9(02) COMP VALUE ZERO.
+       77 WS-DEPTO-ACHADO                PIC X.
+        88 DEPTO-ACHADO                  VALUE "S" FALSE "N".
+       77 WS-TOTAL-GERAL                 PIC 9(06).
+
+       01 TAB-DEPTOS.
+           03 TAB-DEPTO OCCURS 50 TIMES INDEXED BY WS-TDX.
+               05 TAB-NOME-DEPTO          PIC X(10).
+               05 TAB-QTD-USERS           PIC 9(06).
+
+           COPY CADWRK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P800-RELATAR: mainline - percorre CADUSER inteiro somando 1 na
+      * tabela em memoria de cada departamento encontrado, depois
+      * imprime um total por departamento em DEPUSER.
+      ******************************************************************
+           P800-RELATAR.
+
+           MOVE ZERO                    TO WS-QTD-DEPTOS
+           MOVE ZERO                    TO WS-TOTAL-GERAL
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           OPEN INPUT CADUSER
+           OPEN OUTPUT DEPUSER
+
+           PERFORM P810-CABECALHO THRU P810-FIM
+
+           SET EOF-OK TO FALSE
+           PERFORM P820-CONTAR THRU P820-FIM UNTIL EOF-OK
+
+           CLOSE CADUSER
+
+           PERFORM P840-IMPRIMIR THRU P840-FIM
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-DEPTOS
+
+           PERFORM P850-RODAPE THRU P850-FIM
+
+           CLOSE DEPUSER.
+
+           DISPLAY "RELATORIO POR DEPARTAMENTO GRAVADO EM DEPUSER"
+
+           STOP RUN.
+       P800-FIM.
+
+      ******************************************************************
+      * P810-CABECALHO: grava o cabecalho do relatorio com a data da
+      * rodada.
+      ******************************************************************
+           P810-CABECALHO.
+
+           MOVE SPACES                  TO WS-LINHA-DEP
+           STRING "USUARIOS POR DEPARTAMENTO - DATA "
+                  WS-DATA-SISTEMA        DELIMITED BY SIZE
+                  INTO WS-LINHA-DEP
+           END-STRING
+           MOVE WS-LINHA-DEP            TO DEP-LINHA
+           WRITE REG-DEPTO-REL
+
+           MOVE ALL "-"                 TO WS-LINHA-DEP
+           MOVE WS-LINHA-DEP            TO DEP-LINHA
+           WRITE REG-DEPTO-REL.
+       P810-FIM.
+
+      ******************************************************************
+      * P820-CONTAR: le cada REG-USER de CADUSER e soma 1 na entrada
+      * correspondente ao departamento dele na tabela em memoria,
+      * criando uma entrada nova na primeira vez que o departamento
+      * aparece.
+      ******************************************************************
+           P820-CONTAR.
+
+           READ CADUSER INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               SET DEPTO-ACHADO TO FALSE
+               PERFORM P830-BUSCAR-DEPTO THRU P830-FIM
+                       VARYING WS-TDX FROM 1 BY 1
+                       UNTIL WS-TDX > WS-QTD-DEPTOS
+
+               IF NOT DEPTO-ACHADO THEN
+                   IF WS-QTD-DEPTOS LESS 50 THEN
+                       ADD 1                TO WS-QTD-DEPTOS
+                       SET WS-TDX           TO WS-QTD-DEPTOS
+                       MOVE WS-DEPTO        TO TAB-NOME-DEPTO (WS-TDX)
+                       MOVE 1               TO TAB-QTD-USERS (WS-TDX)
+                   ELSE
+                       DISPLAY "TABELA DE DEPARTAMENTOS CHEIA, "
+                               "DEPARTAMENTO " WS-DEPTO
+                               " NAO ENTROU NO RELATORIO"
+                   END-IF
+               END-IF
+
+               ADD 1                    TO WS-TOTAL-GERAL
+           END-READ.
+       P820-FIM.
+
+      ******************************************************************
+      * P830-BUSCAR-DEPTO: procura o departamento do registro atual
+      * entre as entradas ja existentes na tabela; quando acha, so
+      * soma 1 no total daquela entrada.
+      ******************************************************************
+           P830-BUSCAR-DEPTO.
+
+           IF WS-DEPTO EQUAL TAB-NOME-DEPTO (WS-TDX) THEN
+               ADD 1                    TO TAB-QTD-USERS (WS-TDX)
+               SET DEPTO-ACHADO TO TRUE
+               SET WS-TDX TO WS-QTD-DEPTOS
+           END-IF.
+       P830-FIM.
+
+      ******************************************************************
+      * P840-IMPRIMIR: grava uma linha no relatorio para cada
+      * departamento encontrado, com o total de usuarios.
+      ******************************************************************
+           P840-IMPRIMIR.
+
+           MOVE SPACES                  TO WS-LINHA-DEP
+           STRING "DEPARTAMENTO: "      DELIMITED BY SIZE
+                  TAB-NOME-DEPTO (WS-IDX) DELIMITED BY SIZE
+                  "   TOTAL DE USUARIOS: " DELIMITED BY SIZE
+                  TAB-QTD-USERS (WS-IDX)  DELIMITED BY SIZE
+                  INTO WS-LINHA-DEP
+           END-STRING
+           MOVE WS-LINHA-DEP            TO DEP-LINHA
+           WRITE REG-DEPTO-REL.
+       P840-FIM.
+
+      ******************************************************************
+      * P850-RODAPE: grava o total geral de usuarios contados, para
+      * conferencia contra a soma das linhas do relatorio.
+      ******************************************************************
+           P850-RODAPE.
+
+           MOVE ALL "-"                 TO WS-LINHA-DEP
+           MOVE WS-LINHA-DEP            TO DEP-LINHA
+           WRITE REG-DEPTO-REL
+
+           MOVE SPACES                  TO WS-LINHA-DEP
+           STRING "TOTAL GERAL DE USUARIOS: " DELIMITED BY SIZE
+                  WS-TOTAL-GERAL             DELIMITED BY SIZE
+                  INTO WS-LINHA-DEP
+           END-STRING
+           MOVE WS-LINHA-DEP            TO DEP-LINHA
+           WRITE REG-DEPTO-REL.
+       P850-FIM.
+       END PROGRAM RELDEPTO.
