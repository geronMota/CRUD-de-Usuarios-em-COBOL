@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook: STATCHK
+      * Purpose : Shared FILE STATUS message routine, copied into the
+      *           PROCEDURE DIVISION of every program that touches an
+      *           indexed or sequential file here. Recognizes the
+      *           common codes (00 ok, 35 file not found, 21/23 record
+      *           not found or out of sequence, 9x I/O error) and
+      *           gives the operator one specific message per code
+      *           instead of a silent fall-through on whatever is left
+      *           in WS-FS-CODIGO.
+      ******************************************************************
+           P900-TRATA-STATUS.
+
+           EVALUATE WS-FS-CODIGO
+               WHEN 00
+                   CONTINUE
+               WHEN 35
+                   DISPLAY "ARQUIVO " WS-FS-ARQUIVO
+                           " NAO ENCONTRADO"
+               WHEN 21
+                   DISPLAY "ARQUIVO " WS-FS-ARQUIVO
+                           ": CHAVE FORA DE SEQUENCIA"
+               WHEN 23
+                   DISPLAY "ARQUIVO " WS-FS-ARQUIVO
+                           ": REGISTRO NAO ENCONTRADO"
+               WHEN OTHER
+                   IF WS-FS-CODIGO IS GREATER THAN 89 THEN
+                       DISPLAY "ARQUIVO " WS-FS-ARQUIVO
+                               ": ERRO DE E/S, STATUS " WS-FS-CODIGO
+                   END-IF
+           END-EVALUATE.
+       P900-FIM.
