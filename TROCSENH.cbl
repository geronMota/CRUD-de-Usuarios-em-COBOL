@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/TROCA DE SENHA DO OPERADOR
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: troca a senha de um operador no
+      *                 SECFILE, preservando role e permissoes, e
+      *                 grava a data da troca (usada por ALTERUSER e
+      *                 DELEUSER para expirar senhas antigas).
+      * 09/08/26 GERO - Abertura do SECFILE agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS, e
+      *                 semeia o SECFILE com as credenciais historicas
+      *                 quando o arquivo ainda nao existe (mesma
+      *                 rotina SECBOOT usada por ALTERUSER/DELEUSER).
+      *                 Mainline renomeada de P900 para P990 para nao
+      *                 colidir com o paragrafo P900 compartilhado.
+      * 09/08/26 GERO - SECFILE agora e chaveado por SEC-OPERADOR, nao
+      *                 mais pela senha. Pede o ID do operador antes da
+      *                 senha atual e regrava o registro do proprio
+      *                 operador com REWRITE, em vez de excluir e
+      *                 recriar o registro da role - caso contrario
+      *                 outro operador com a mesma role e a senha
+      *                 antiga ficava sem registro no SECFILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TROCSENH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY SECSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SECFILE.
+           COPY SECREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-SECFILE                  PIC 99.
+        88 FS-SECFILE-OK                 VALUE 0.
+       77 WS-OPERADOR-ATUAL              PIC X(10).
+       77 WS-SENHA-ATUAL                 PIC X(06).
+       77 WS-SENHA-NOVA                  PIC X(06).
+       77 WS-SENHA-OK                    PIC X.
+        88 SENHA-OK                      VALUE "S" FALSE "N".
+       77 WS-DATA-SISTEMA                PIC 9(08).
+
+           COPY STATWRK.
+
+           COPY SECBOOTWK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P990-TROCAR-SENHA: mainline - confirma a senha atual no
+      * SECFILE, pede a nova senha e regrava o registro com a mesma
+      * role e as mesmas permissoes, so com a senha e a data de troca
+      * atualizadas.
+      ******************************************************************
+           P990-TROCAR-SENHA.
+
+           OPEN I-O SECFILE
+
+           PERFORM P950-BOOTSTRAP-SECFILE THRU P950-FIM
+
+           MOVE WS-FS-SECFILE            TO WS-FS-CODIGO
+           MOVE "SECFILE"                TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+           IF FS-SECFILE-OK THEN
+               DISPLAY "DIGITE O SEU ID DE OPERADOR"
+               ACCEPT WS-OPERADOR-ATUAL
+               MOVE WS-OPERADOR-ATUAL TO SEC-OPERADOR
+
+               DISPLAY "DIGITE A SENHA ATUAL"
+               ACCEPT WS-SENHA-ATUAL
+
+               READ SECFILE
+               INVALID KEY
+                   DISPLAY "OPERADOR NAO CADASTRADO NO SECFILE"
+               NOT INVALID KEY
+                   IF SEC-SENHA NOT EQUAL WS-SENHA-ATUAL THEN
+                       DISPLAY "SENHA NAO CADASTRADA NO SECFILE"
+                   ELSE
+                       SET SENHA-OK TO FALSE
+                       PERFORM P910-LER-NOVA-SENHA THRU P910-FIM
+                                                       UNTIL SENHA-OK
+
+                       MOVE WS-SENHA-NOVA     TO SEC-SENHA
+                       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                       MOVE WS-DATA-SISTEMA   TO SEC-DT-SENHA
+
+                       REWRITE REG-SEC
+                       INVALID KEY
+                           DISPLAY "NAO FOI POSSIVEL GRAVAR A"
+                                   " NOVA SENHA"
+                       NOT INVALID KEY
+                           DISPLAY "SENHA ALTERADA COM SUCESSO"
+                       END-REWRITE
+                   END-IF
+               END-READ
+           END-IF
+
+           CLOSE SECFILE
+           GOBACK.
+       P990-FIM.
+
+      ******************************************************************
+      * P910-LER-NOVA-SENHA: pede a nova senha e garante que nao
+      * fique em branco nem repita a senha atual.
+      ******************************************************************
+           P910-LER-NOVA-SENHA.
+
+           DISPLAY "DIGITE A NOVA SENHA"
+           ACCEPT WS-SENHA-NOVA
+
+           IF WS-SENHA-NOVA EQUAL SPACES OR
+              WS-SENHA-NOVA EQUAL LOW-VALUES THEN
+               DISPLAY "SENHA INVALIDA, NAO PODE FICAR EM BRANCO"
+           ELSE
+               IF WS-SENHA-NOVA EQUAL WS-SENHA-ATUAL THEN
+                   DISPLAY "A NOVA SENHA NAO PODE SER IGUAL A ATUAL"
+               ELSE
+                   SET SENHA-OK TO TRUE
+               END-IF
+           END-IF.
+       P910-FIM.
+
+           COPY STATCHK.
+
+           COPY SECBOOT.
+       END PROGRAM TROCSENH.
