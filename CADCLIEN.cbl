@@ -3,6 +3,22 @@
       * Date:26/03/23
       * Purpose:PRATICAR CRUD EM COBOL/CADASTRO DE USUARIO
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - CD-USER agora e gerado automaticamente a partir
+      *                 do arquivo de controle CADCTRL (nao mais
+      *                 digitado pelo operador).
+      * 09/08/26 GERO - Saida trocada de STOP RUN para GOBACK, para o
+      *                 programa poder ser chamado pelo MENUUSER.
+      * 09/08/26 GERO - Cadastro com sucesso agora soma 1 no total de
+      *                 ativos do registro de controle, para o RECNUSER
+      *                 poder conferir o arquivo depois.
+      * 09/08/26 GERO - Cadastro agora tambem captura o departamento do
+      *                 usuario (FD-DEPTO).
+      * 09/08/26 GERO - Abertura do CADUSER agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS.
+      * 09/08/26 GERO - Menu de retorno ao final do cadastro agora
+      *                 rejeita opcao invalida em vez de cair direto
+      *                 em P210-LER-EMAIL com o CADUSER ja fechado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADCLIEN.
@@ -14,33 +30,42 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADUSER ASSIGN TO
-           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-CD-USER
-           FILE STATUS IS WS-FS-CADUSER.
+           COPY CADSEL.
+           COPY SEQSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(25).
-           03 FD-EMAIL                   PIC X(30).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY CADREC.
+
+       FD CADCTRL.
+           COPY SEQREC.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-CADUSER                  PIC 99.
         88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CADCTRL                  PIC 99.
+        88 FS-CADCTRL-OK                 VALUE 0.
        77 WS-OPCAO                       PIC X.
-       01 CAD-USER.
-           03 WS-CD-USER                 PIC 9(6).
-           03 WS-NM                      PIC X(25).
-           03 WS-EMAIL                   PIC X(30).
-           03 WS-PHONE                   PIC 9(12).
-           03 WS-PASSWORD                PIC X(8).
+       77 WS-CTRL-NOVO                   PIC X.
+        88 CTRL-NOVO                     VALUE "S" FALSE "N".
+       77 WS-DUP-ACHADO                  PIC X.
+        88 DUP-ACHADO                    VALUE "S" FALSE "N".
+       77 WS-CD-DUP                      PIC 9(6).
+       77 WS-EMAIL-OK                    PIC X.
+        88 EMAIL-OK                      VALUE "S" FALSE "N".
+       77 WS-PHONE-OK                    PIC X.
+        88 PHONE-OK                      VALUE "S" FALSE "N".
+       77 WS-SENHA-OK                    PIC X.
+        88 SENHA-OK                      VALUE "S" FALSE "N".
+       77 WS-CNT-ARROBA                  PIC 9(02).
+       77 WS-CNT-PONTO                   PIC 9(02).
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-HORA-SISTEMA                PIC 9(08).
+
+           COPY STATWRK.
+
+           COPY CADWRK.
 
        PROCEDURE DIVISION.
 
@@ -48,39 +73,62 @@
 
             OPEN I-O CADUSER
 
+           MOVE WS-FS-CADUSER            TO WS-FS-CODIGO
+           MOVE "CADUSER"                TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+           PERFORM P150-PROX-CODIGO THRU P150-FIM
+
            DISPLAY "==================================================="
            DISPLAY "*               CADASTRO DE USUARIOS              *"
            DISPLAY "==================================================="
-           DISPLAY "DIGITE O REGISTRO"
-           ACCEPT WS-CD-USER
+           DISPLAY "REGISTRO GERADO AUTOMATICAMENTE:" WS-CD-USER
            DISPLAY "==================================================="
            DISPLAY "CADASTRE O NOME DO USUARIO"
            ACCEPT WS-NM
            DISPLAY "==================================================="
-           DISPLAY "DIGITE O EMAIL DO USUARIO"
-           ACCEPT WS-EMAIL
-           DISPLAY "==================================================="
-           DISPLAY "DIGITE O PHONE DO USUARIO"
-           ACCEPT WS-PHONE
-           DISPLAY "==================================================="
-           DISPLAY "DIGITE O PASSWORD"
-           ACCEPT WS-PASSWORD
-           DISPLAY "==================================================="
+
+           SET EMAIL-OK TO FALSE
+           PERFORM P210-LER-EMAIL THRU P210-FIM UNTIL EMAIL-OK
+
+           SET PHONE-OK TO FALSE
+           PERFORM P220-LER-PHONE THRU P220-FIM UNTIL PHONE-OK
+
+           SET SENHA-OK TO FALSE
+           PERFORM P230-LER-SENHA THRU P230-FIM UNTIL SENHA-OK
+
+           DISPLAY "CADASTRE O DEPARTAMENTO DO USUARIO"
+           ACCEPT WS-DEPTO
            .
 
            IF WS-FS-CADUSER EQUAL 35 THEN
                OPEN OUTPUT CADUSER
+               CLOSE CADUSER
+               OPEN I-O CADUSER
            END-IF.
 
+           SET DUP-ACHADO TO FALSE
            IF FS-CADUSER-OK THEN
+               PERFORM P160-VERIFICA-DUPLICIDADE THRU P160-FIM
+           END-IF.
+
+           IF FS-CADUSER-OK AND NOT DUP-ACHADO THEN
+
+               ACCEPT WS-DATA-SISTEMA    FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-SISTEMA    FROM TIME
 
                MOVE WS-CD-USER           TO FD-CD-USER
                MOVE WS-NM                TO FD-NM
                MOVE WS-EMAIL             TO FD-EMAIL
                MOVE WS-PHONE             TO FD-PHONE
                MOVE WS-PASSWORD          TO FD-PASSWORD
-
-
+               STRING WS-DATA-SISTEMA    DELIMITED BY SIZE
+                      WS-HORA-SISTEMA(1:6) DELIMITED BY SIZE
+                      INTO FD-DT-CADASTRO
+               END-STRING
+               MOVE ZERO                 TO FD-DT-ALTERACAO
+               SET FD-ST-ATIVO TO TRUE
+               MOVE WS-DEPTO             TO FD-DEPTO
 
                WRITE REG-USER
                INVALID KEY
@@ -88,10 +136,13 @@
            WS-FS-CADUSER
            NOT INVALID KEY
                DISPLAY" CADASTRADO COM SUCESSO"
+               PERFORM P155-ATUALIZA-TOTAL THRU P155-FIM
            END-WRITE
            END-IF
            CLOSE CADUSER.
 
+           P201-MENU-FINAL.
+
            DISPLAY "<F> PARA FINALIZAR"
            DISPLAY "<1> PARA NOVO CADASTRO"
            ACCEPT WS-OPCAO.
@@ -100,10 +151,176 @@
                    GO TO FINALIZAR
            ELSE
                IF WS-OPCAO EQUAL 1 THEN
-                   GO TO P200-CADASTRAR.
+                   GO TO P200-CADASTRAR
+           ELSE
+               DISPLAY "OPCAO INVALIDA"
+               GO TO P201-MENU-FINAL.
 
        P200-FIM.
 
+      ******************************************************************
+      * P210-LER-EMAIL / P220-LER-PHONE / P230-LER-SENHA: validam o
+      * formato dos campos digitados (EMAIL precisa de "@" e ".",
+      * PHONE precisa ser totalmente numerico e preenchido, PASSWORD
+      * nao pode ficar em branco) e pedem novamente ao operador em
+      * caso de erro, em vez de gravar o registro com lixo.
+      ******************************************************************
+           P210-LER-EMAIL.
+
+           DISPLAY "DIGITE O EMAIL DO USUARIO"
+           ACCEPT WS-EMAIL
+           DISPLAY "==================================================="
+
+           MOVE ZERO TO WS-CNT-ARROBA
+           MOVE ZERO TO WS-CNT-PONTO
+           INSPECT WS-EMAIL TALLYING WS-CNT-ARROBA FOR ALL "@"
+           INSPECT WS-EMAIL TALLYING WS-CNT-PONTO  FOR ALL "."
+
+           IF WS-CNT-ARROBA > ZERO AND WS-CNT-PONTO > ZERO
+                                   AND WS-EMAIL NOT EQUAL SPACES THEN
+               SET EMAIL-OK TO TRUE
+           ELSE
+               DISPLAY "EMAIL INVALIDO, DEVE CONTER '@' E '.'"
+           END-IF.
+       P210-FIM.
+
+           P220-LER-PHONE.
+
+           DISPLAY "DIGITE O PHONE DO USUARIO"
+           ACCEPT WS-PHONE
+           DISPLAY "==================================================="
+
+           IF WS-PHONE IS NUMERIC AND WS-PHONE NOT EQUAL ZERO THEN
+               SET PHONE-OK TO TRUE
+           ELSE
+               DISPLAY "PHONE INVALIDO, DEVE SER NUMERICO E PREENCHIDO"
+           END-IF.
+       P220-FIM.
+
+           P230-LER-SENHA.
+
+           DISPLAY "DIGITE O PASSWORD"
+           ACCEPT WS-PASSWORD
+           DISPLAY "==================================================="
+
+           IF WS-PASSWORD NOT EQUAL SPACES AND
+              WS-PASSWORD NOT EQUAL LOW-VALUES THEN
+               SET SENHA-OK TO TRUE
+           ELSE
+               DISPLAY "PASSWORD INVALIDO, NAO PODE FICAR EM BRANCO"
+           END-IF.
+       P230-FIM.
+
+      ******************************************************************
+      * P150-PROX-CODIGO: le o ultimo sequencial usado em CADCTRL,
+      * soma 1 e devolve o proximo FD-CD-USER em WS-CD-USER, sem
+      * depender de digitacao manual do operador (duas pessoas
+      * cadastrando ao mesmo tempo nao escolhem mais o mesmo codigo).
+      ******************************************************************
+           P150-PROX-CODIGO.
+
+           OPEN I-O CADCTRL
+
+           IF WS-FS-CADCTRL EQUAL 35 THEN
+               OPEN OUTPUT CADCTRL
+               MOVE "C"                 TO CTR-CHAVE
+               MOVE ZERO                TO CTR-ULT-SEQ
+               WRITE REG-CTRL
+               CLOSE CADCTRL
+               OPEN I-O CADCTRL
+           END-IF
+
+           SET CTRL-NOVO TO FALSE
+           MOVE "C"                     TO CTR-CHAVE
+
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE ZERO                TO CTR-ULT-SEQ
+               MOVE "C"                 TO CTR-CHAVE
+               SET CTRL-NOVO TO TRUE
+           END-READ
+
+           ADD 1                        TO CTR-ULT-SEQ
+           MOVE CTR-ULT-SEQ             TO WS-CD-USER
+
+           IF CTRL-NOVO THEN
+               WRITE REG-CTRL
+           ELSE
+               REWRITE REG-CTRL
+           END-IF
+
+           CLOSE CADCTRL.
+       P150-FIM.
+
+      ******************************************************************
+      * P155-ATUALIZA-TOTAL: soma 1 no total de ativos guardado no
+      * registro de controle CTR-CHAVE = "T", mantendo o total em dia
+      * a cada cadastro para o RECNUSER poder conferir contra o
+      * arquivo CADUSER depois.
+      ******************************************************************
+           P155-ATUALIZA-TOTAL.
+
+           OPEN I-O CADCTRL
+
+           SET CTRL-NOVO TO FALSE
+           MOVE "T"                     TO CTR-CHAVE
+
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE ZERO                TO CTR-QTD-ATIVO
+               MOVE ZERO                TO CTR-QTD-INATIVO
+               MOVE "T"                 TO CTR-CHAVE
+               SET CTRL-NOVO TO TRUE
+           END-READ
+
+           ADD 1                        TO CTR-QTD-ATIVO
+
+           IF CTRL-NOVO THEN
+               WRITE REG-CTRL
+           ELSE
+               REWRITE REG-CTRL
+           END-IF
+
+           CLOSE CADCTRL.
+       P155-FIM.
+
+      ******************************************************************
+      * P160-VERIFICA-DUPLICIDADE: antes do WRITE, procura o EMAIL e o
+      * PHONE digitados pelas chaves alternadas de CADUSER. Se ja
+      * existir um registro com o mesmo EMAIL ou PHONE, o cadastro e
+      * recusado e o operador e avisado de qual codigo ja usa aquele
+      * dado (antes so a chave primaria era protegida, via WRITE
+      * INVALID KEY).
+      ******************************************************************
+           P160-VERIFICA-DUPLICIDADE.
+
+           MOVE WS-EMAIL                TO FD-EMAIL
+           READ CADUSER KEY IS FD-EMAIL
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE FD-CD-USER           TO WS-CD-DUP
+               SET DUP-ACHADO TO TRUE
+               DISPLAY "EMAIL JA CADASTRADO NO REGISTRO:" WS-CD-DUP
+           END-READ.
+
+           IF NOT DUP-ACHADO THEN
+               MOVE WS-PHONE             TO FD-PHONE
+               READ CADUSER KEY IS FD-PHONE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FD-CD-USER       TO WS-CD-DUP
+                   SET DUP-ACHADO TO TRUE
+                   DISPLAY "PHONE JA CADASTRADO NO REGISTRO:" WS-CD-DUP
+               END-READ
+           END-IF.
+       P160-FIM.
+
+           COPY STATCHK.
+
            FINALIZAR.
-            STOP RUN.
+            GOBACK.
        END PROGRAM CADCLIEN.
