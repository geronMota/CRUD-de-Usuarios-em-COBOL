@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/EXTRACAO EM CSV DO CADUSER
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: job batch que extrai o CADUSER
+      *                 inteiro para um arquivo CSV (CSVUSER).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTUSER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADSEL.
+           COPY CSVSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY CADREC.
+
+       FD CSVUSER.
+           COPY CSVREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CSVUSER                  PIC 99.
+        88 FS-CSVUSER-OK                 VALUE 0.
+       77 WS-EOF                         PIC X.
+        88 EOF-OK                        VALUE "S" FALSE "N".
+       77 WS-COUNT                       PIC 9(06).
+       77 WS-LINHA-CSV                   PIC X(150).
+
+           COPY CADWRK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P700-EXTRAIR: mainline do job - le o CADUSER do primeiro ao
+      * ultimo registro e grava o extrato CSV correspondente.
+      ******************************************************************
+           P700-EXTRAIR.
+
+           MOVE ZERO TO WS-COUNT
+           OPEN INPUT CADUSER
+
+           IF FS-CADUSER-OK THEN
+               OPEN OUTPUT CSVUSER
+               PERFORM P710-CABECALHO THRU P710-FIM
+
+               SET EOF-OK TO FALSE
+               PERFORM P720-LER-E-GRAVAR THRU P720-FIM UNTIL EOF-OK
+
+               DISPLAY "REGISTROS EXTRAIDOS: " WS-COUNT
+               CLOSE CSVUSER
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL ABRIR O CADUSER, FS="
+                       WS-FS-CADUSER
+           END-IF
+
+           CLOSE CADUSER
+           STOP RUN.
+       P700-FIM.
+
+      ******************************************************************
+      * P710-CABECALHO: primeira linha do CSV, com o nome das colunas.
+      ******************************************************************
+           P710-CABECALHO.
+
+           MOVE SPACES TO WS-LINHA-CSV
+           STRING "CD_USER,NM,EMAIL,PHONE,DT_CADASTRO,DT_ALTERACAO,"
+                  DELIMITED BY SIZE
+                  "STATUS" DELIMITED BY SIZE
+                  INTO WS-LINHA-CSV
+           MOVE WS-LINHA-CSV TO CSV-LINHA
+           WRITE REG-CSV.
+       P710-FIM.
+
+      ******************************************************************
+      * P720-LER-E-GRAVAR: le um registro do CADUSER e grava a linha
+      * CSV correspondente, ate o fim do arquivo.
+      ******************************************************************
+           P720-LER-E-GRAVAR.
+
+           READ CADUSER INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE SPACES TO WS-LINHA-CSV
+               STRING WS-CD-USER       DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-NM            DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-EMAIL         DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-PHONE         DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-DT-CADASTRO   DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-DT-ALTERACAO  DELIMITED BY SIZE
+                      ","              DELIMITED BY SIZE
+                      WS-STATUS        DELIMITED BY SIZE
+                      INTO WS-LINHA-CSV
+               MOVE WS-LINHA-CSV TO CSV-LINHA
+               WRITE REG-CSV
+               ADD 1 TO WS-COUNT
+           END-READ.
+       P720-FIM.
+       END PROGRAM EXTUSER.
