@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: DEPREC
+      * Purpose : FD record layout for DEPUSER, one PIC X(132) print
+      *           line per row of the headcount-by-department report.
+      ******************************************************************
+       01 REG-DEPTO-REL.
+           03 DEP-LINHA                  PIC X(132).
