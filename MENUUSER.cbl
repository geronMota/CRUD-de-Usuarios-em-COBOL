@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/MENU PRINCIPAL
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: menu principal que chama os
+      *                 programas de cadastro, alteracao, consulta,
+      *                 listagem e exclusao como subprogramas.
+      * 09/08/26 GERO - Adicionada a opcao de troca de senha do
+      *                 operador (TROCSENH).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUUSER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-OPCAO                       PIC X.
+       77 WS-FIM                         PIC X.
+        88 FIM-OK                        VALUE "S" FALSE "N".
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P100-MENU: mainline - mostra as opcoes e repete ate o operador
+      * escolher finalizar.
+      ******************************************************************
+           P100-MENU.
+
+           SET FIM-OK TO FALSE
+           PERFORM P110-EXIBE-OPCAO THRU P110-FIM UNTIL FIM-OK.
+
+           STOP RUN.
+       P100-FIM.
+
+      ******************************************************************
+      * P110-EXIBE-OPCAO: mostra o menu, le a opcao do operador e
+      * chama o subprograma correspondente.
+      ******************************************************************
+           P110-EXIBE-OPCAO.
+
+           DISPLAY "==================================================="
+           DISPLAY "MENU PRINCIPAL - CADASTRO DE USUARIOS"
+           DISPLAY "<1> CADASTRAR USUARIO"
+           DISPLAY "<2> ALTERAR USUARIO"
+           DISPLAY "<3> CONSULTAR USUARIO"
+           DISPLAY "<4> LISTAR USUARIOS"
+           DISPLAY "<5> EXCLUIR USUARIO"
+           DISPLAY "<6> TROCAR SENHA"
+           DISPLAY "<F> FINALIZAR"
+           DISPLAY "==================================================="
+           ACCEPT WS-OPCAO
+
+           EVALUATE WS-OPCAO
+               WHEN "1"
+                   CALL "CADCLIEN"
+               WHEN "2"
+                   CALL "ALTERUSER"
+               WHEN "3"
+                   CALL "CONSUSER"
+               WHEN "4"
+                   CALL "LISTUSER"
+               WHEN "5"
+                   CALL "DELEUSER"
+               WHEN "6"
+                   CALL "TROCSENH"
+               WHEN "F"
+                   SET FIM-OK TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+       P110-FIM.
+       END PROGRAM MENUUSER.
