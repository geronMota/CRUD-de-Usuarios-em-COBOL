@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: STATWRK
+      * Purpose : WORKING-STORAGE fields for the shared FILE STATUS
+      *           message routine in STATCHK. Caller moves the
+      *           two-digit status just returned by an OPEN/READ/WRITE
+      *           into WS-FS-CODIGO and the logical file name into
+      *           WS-FS-ARQUIVO before PERFORMing P900-TRATA-STATUS.
+      ******************************************************************
+       77 WS-FS-CODIGO                   PIC 99.
+       77 WS-FS-ARQUIVO                  PIC X(10).
