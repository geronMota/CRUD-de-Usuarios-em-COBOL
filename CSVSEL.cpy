@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CSVSEL
+      * Purpose : FILE-CONTROL SELECT entry for CSVUSER, the flat
+      *           CSV extract of CADUSER produced by EXTUSER.
+      ******************************************************************
+           SELECT CSVUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\CSVUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CSVUSER.
