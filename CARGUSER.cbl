@@ -0,0 +1,343 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/CARGA EM LOTE DE USUARIOS
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: job batch que carrega o arquivo
+      *                 sequencial LOTUSER no CADUSER, aplicando as
+      *                 mesmas validacoes e regras de duplicidade do
+      *                 CADCLIEN, e relatando as linhas recusadas em
+      *                 REJUSER.
+      * 09/08/26 GERO - Carga com sucesso agora tambem soma 1 no total
+      *                 de ativos do registro de controle (CTR-CHAVE
+      *                 "T"), como ja fazia o CADCLIEN, para o RECNUSER
+      *                 conferir tambem os registros entrados por lote.
+      * 09/08/26 GERO - LOTREC ganhou LOT-DEPTO e P810-LER-LOTE passou a
+      *                 gravar o departamento do lote em FD-DEPTO; sem
+      *                 isso o campo ficava com o que sobrava no buffer
+      *                 do CADUSER da ultima leitura de duplicidade.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGUSER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADSEL.
+           COPY SEQSEL.
+           COPY LOTSEL.
+           COPY REJSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY CADREC.
+
+       FD CADCTRL.
+           COPY SEQREC.
+
+       FD LOTUSER.
+           COPY LOTREC.
+
+       FD REJUSER.
+           COPY REJREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CADCTRL                  PIC 99.
+        88 FS-CADCTRL-OK                 VALUE 0.
+       77 WS-FS-LOTUSER                  PIC 99.
+        88 FS-LOTUSER-OK                 VALUE 0.
+       77 WS-FS-REJUSER                  PIC 99.
+        88 FS-REJUSER-OK                 VALUE 0.
+       77 WS-EOF                         PIC X.
+        88 EOF-OK                        VALUE "S" FALSE "N".
+       77 WS-CTRL-NOVO                   PIC X.
+        88 CTRL-NOVO                     VALUE "S" FALSE "N".
+       77 WS-DUP-ACHADO                  PIC X.
+        88 DUP-ACHADO                    VALUE "S" FALSE "N".
+       77 WS-CD-DUP                      PIC 9(6).
+       77 WS-CAMPOS-OK                   PIC X.
+        88 CAMPOS-OK                     VALUE "S" FALSE "N".
+       77 WS-CNT-ARROBA                  PIC 9(02).
+       77 WS-CNT-PONTO                   PIC 9(02).
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-HORA-SISTEMA                PIC 9(08).
+       77 WS-MOTIVO-REJEITO              PIC X(40).
+       77 WS-LINHA-REJ                   PIC X(132).
+       77 WS-COUNT-CARGA                 PIC 9(06).
+       77 WS-COUNT-REJEITO               PIC 9(06).
+
+           COPY CADWRK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P800-CARGA: mainline do job - le o LOTUSER do primeiro ao
+      * ultimo registro, carregando cada um no CADUSER ou recusando-o
+      * em REJUSER.
+      ******************************************************************
+           P800-CARGA.
+
+           MOVE ZERO TO WS-COUNT-CARGA
+           MOVE ZERO TO WS-COUNT-REJEITO
+
+           OPEN INPUT LOTUSER
+           IF FS-LOTUSER-OK THEN
+               OPEN OUTPUT REJUSER
+
+               OPEN I-O CADUSER
+               IF WS-FS-CADUSER EQUAL 35 THEN
+                   OPEN OUTPUT CADUSER
+                   CLOSE CADUSER
+                   OPEN I-O CADUSER
+               END-IF
+
+               SET EOF-OK TO FALSE
+               PERFORM P810-LER-LOTE THRU P810-FIM UNTIL EOF-OK
+
+               DISPLAY "REGISTROS CARREGADOS: " WS-COUNT-CARGA
+               DISPLAY "REGISTROS RECUSADOS : " WS-COUNT-REJEITO
+
+               CLOSE CADUSER
+               CLOSE REJUSER
+           ELSE
+               DISPLAY "NAO FOI POSSIVEL ABRIR O LOTUSER, FS="
+                       WS-FS-LOTUSER
+           END-IF
+
+           CLOSE LOTUSER
+           STOP RUN.
+       P800-FIM.
+
+      ******************************************************************
+      * P810-LER-LOTE: le uma linha do lote, valida os campos e, se
+      * estiverem corretos e nao houver duplicidade de EMAIL/PHONE,
+      * grava o novo usuario no CADUSER; caso contrario, recusa a
+      * linha em REJUSER com o motivo.
+      ******************************************************************
+           P810-LER-LOTE.
+
+           READ LOTUSER INTO REG-LOTE
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               MOVE LOT-NM                  TO WS-NM
+               MOVE LOT-EMAIL                TO WS-EMAIL
+               MOVE LOT-PHONE                TO WS-PHONE
+               MOVE LOT-PASSWORD             TO WS-PASSWORD
+
+               PERFORM P820-VALIDA-CAMPOS THRU P820-FIM
+
+               IF CAMPOS-OK THEN
+                   SET DUP-ACHADO TO FALSE
+                   PERFORM P160-VERIFICA-DUPLICIDADE THRU P160-FIM
+
+                   IF NOT DUP-ACHADO THEN
+                       PERFORM P150-PROX-CODIGO THRU P150-FIM
+
+                       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                       ACCEPT WS-HORA-SISTEMA FROM TIME
+
+                       MOVE WS-CD-USER           TO FD-CD-USER
+                       MOVE WS-NM                TO FD-NM
+                       MOVE WS-EMAIL             TO FD-EMAIL
+                       MOVE WS-PHONE             TO FD-PHONE
+                       MOVE WS-PASSWORD          TO FD-PASSWORD
+                       MOVE LOT-DEPTO            TO FD-DEPTO
+                       STRING WS-DATA-SISTEMA       DELIMITED BY SIZE
+                              WS-HORA-SISTEMA(1:6)  DELIMITED BY SIZE
+                              INTO FD-DT-CADASTRO
+                       END-STRING
+                       MOVE ZERO                 TO FD-DT-ALTERACAO
+                       SET FD-ST-ATIVO TO TRUE
+
+                       WRITE REG-USER
+                       INVALID KEY
+                           MOVE "ERRO DE GRAVACAO NO CADUSER"
+                                                  TO WS-MOTIVO-REJEITO
+                           PERFORM P830-REJEITA THRU P830-FIM
+                       NOT INVALID KEY
+                           ADD 1 TO WS-COUNT-CARGA
+                           PERFORM P155-ATUALIZA-TOTAL THRU P155-FIM
+                       END-WRITE
+                   ELSE
+                       MOVE "EMAIL OU PHONE JA CADASTRADO"
+                                                  TO WS-MOTIVO-REJEITO
+                       PERFORM P830-REJEITA THRU P830-FIM
+                   END-IF
+               ELSE
+                   PERFORM P830-REJEITA THRU P830-FIM
+               END-IF
+           END-READ.
+       P810-FIM.
+
+      ******************************************************************
+      * P820-VALIDA-CAMPOS: mesmas regras de formato do CADCLIEN (EMAIL
+      * com "@" e ".", PHONE numerico e preenchido, PASSWORD nao em
+      * branco), mas sem reperguntar ao operador - um lote invalido so
+      * e recusado.
+      ******************************************************************
+           P820-VALIDA-CAMPOS.
+
+           SET CAMPOS-OK TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEITO
+
+           MOVE ZERO TO WS-CNT-ARROBA
+           MOVE ZERO TO WS-CNT-PONTO
+           INSPECT WS-EMAIL TALLYING WS-CNT-ARROBA FOR ALL "@"
+           INSPECT WS-EMAIL TALLYING WS-CNT-PONTO  FOR ALL "."
+
+           IF WS-CNT-ARROBA EQUAL ZERO OR WS-CNT-PONTO EQUAL ZERO
+                                  OR WS-EMAIL EQUAL SPACES THEN
+               SET CAMPOS-OK TO FALSE
+               MOVE "EMAIL INVALIDO" TO WS-MOTIVO-REJEITO
+           END-IF
+
+           IF CAMPOS-OK AND
+              (WS-PHONE IS NOT NUMERIC OR WS-PHONE EQUAL ZERO) THEN
+               SET CAMPOS-OK TO FALSE
+               MOVE "PHONE INVALIDO" TO WS-MOTIVO-REJEITO
+           END-IF
+
+           IF CAMPOS-OK AND
+              (WS-PASSWORD EQUAL SPACES OR
+               WS-PASSWORD EQUAL LOW-VALUES) THEN
+               SET CAMPOS-OK TO FALSE
+               MOVE "PASSWORD EM BRANCO" TO WS-MOTIVO-REJEITO
+           END-IF
+
+           IF CAMPOS-OK AND WS-NM EQUAL SPACES THEN
+               SET CAMPOS-OK TO FALSE
+               MOVE "NOME EM BRANCO" TO WS-MOTIVO-REJEITO
+           END-IF.
+       P820-FIM.
+
+      ******************************************************************
+      * P150-PROX-CODIGO: le o ultimo sequencial usado em CADCTRL,
+      * soma 1 e devolve o proximo FD-CD-USER em WS-CD-USER - a mesma
+      * logica do CADCLIEN, para os codigos continuarem saindo da
+      * mesma sequencia unica.
+      ******************************************************************
+           P150-PROX-CODIGO.
+
+           OPEN I-O CADCTRL
+
+           IF WS-FS-CADCTRL EQUAL 35 THEN
+               OPEN OUTPUT CADCTRL
+               MOVE "C"                 TO CTR-CHAVE
+               MOVE ZERO                TO CTR-ULT-SEQ
+               WRITE REG-CTRL
+               CLOSE CADCTRL
+               OPEN I-O CADCTRL
+           END-IF
+
+           SET CTRL-NOVO TO FALSE
+           MOVE "C"                     TO CTR-CHAVE
+
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE ZERO                TO CTR-ULT-SEQ
+               MOVE "C"                 TO CTR-CHAVE
+               SET CTRL-NOVO TO TRUE
+           END-READ
+
+           ADD 1                        TO CTR-ULT-SEQ
+           MOVE CTR-ULT-SEQ             TO WS-CD-USER
+
+           IF CTRL-NOVO THEN
+               WRITE REG-CTRL
+           ELSE
+               REWRITE REG-CTRL
+           END-IF
+
+           CLOSE CADCTRL.
+       P150-FIM.
+
+      ******************************************************************
+      * P155-ATUALIZA-TOTAL: mesma logica do CADCLIEN - soma 1 no total
+      * de ativos guardado no registro de controle CTR-CHAVE = "T", a
+      * cada usuario carregado com sucesso, para o RECNUSER tambem
+      * conferir os registros que entraram por carga em lote.
+      ******************************************************************
+           P155-ATUALIZA-TOTAL.
+
+           OPEN I-O CADCTRL
+
+           SET CTRL-NOVO TO FALSE
+           MOVE "T"                     TO CTR-CHAVE
+
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE ZERO                TO CTR-QTD-ATIVO
+               MOVE ZERO                TO CTR-QTD-INATIVO
+               MOVE "T"                 TO CTR-CHAVE
+               SET CTRL-NOVO TO TRUE
+           END-READ
+
+           ADD 1                        TO CTR-QTD-ATIVO
+
+           IF CTRL-NOVO THEN
+               WRITE REG-CTRL
+           ELSE
+               REWRITE REG-CTRL
+           END-IF
+
+           CLOSE CADCTRL.
+       P155-FIM.
+
+      ******************************************************************
+      * P160-VERIFICA-DUPLICIDADE: mesma verificacao do CADCLIEN, pelas
+      * chaves alternadas FD-EMAIL e FD-PHONE de CADUSER.
+      ******************************************************************
+           P160-VERIFICA-DUPLICIDADE.
+
+           MOVE WS-EMAIL                TO FD-EMAIL
+           READ CADUSER KEY IS FD-EMAIL
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE FD-CD-USER           TO WS-CD-DUP
+               SET DUP-ACHADO TO TRUE
+           END-READ.
+
+           IF NOT DUP-ACHADO THEN
+               MOVE WS-PHONE             TO FD-PHONE
+               READ CADUSER KEY IS FD-PHONE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE FD-CD-USER       TO WS-CD-DUP
+                   SET DUP-ACHADO TO TRUE
+               END-READ
+           END-IF.
+       P160-FIM.
+
+      ******************************************************************
+      * P830-REJEITA: grava no REJUSER a linha do lote que nao pode ser
+      * carregada, junto com o motivo da recusa.
+      ******************************************************************
+           P830-REJEITA.
+
+           ADD 1 TO WS-COUNT-REJEITO
+
+           MOVE SPACES TO WS-LINHA-REJ
+           STRING "NOME="          DELIMITED BY SIZE
+                  WS-NM            DELIMITED BY SIZE
+                  " EMAIL="        DELIMITED BY SIZE
+                  WS-EMAIL         DELIMITED BY SIZE
+                  " MOTIVO="       DELIMITED BY SIZE
+                  WS-MOTIVO-REJEITO DELIMITED BY SIZE
+                  INTO WS-LINHA-REJ
+           MOVE WS-LINHA-REJ TO REJ-LINHA
+           WRITE REG-REJEITO.
+       P830-FIM.
+       END PROGRAM CARGUSER.
