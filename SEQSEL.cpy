@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: SEQSEL
+      * Purpose : FILE-CONTROL SELECT entry for CADCTRL, the control
+      *           file that keeps the last CD-USER sequence handed out
+      *           by CADCLIEN.
+      ******************************************************************
+           SELECT CADCTRL ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\CADCTRL.cbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTR-CHAVE
+           FILE STATUS IS WS-FS-CADCTRL.
