@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: SECBOOTWK
+      * Purpose : WORKING-STORAGE field for SECBOOT, the shared SECFILE
+      *           bootstrap paragraph. Holds the system date stamped
+      *           onto each seed credential's SEC-DT-SENHA.
+      ******************************************************************
+       77 WS-SEC-BOOT-DATA               PIC 9(08).
