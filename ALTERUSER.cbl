@@ -3,6 +3,63 @@
       * Date:26/03/23
       * Purpose:PRATICAR CRUD EM COBOL/ALTERAR UM REGISTRO
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Campo deixado em branco mantem o valor atual
+      *                 do cadastro em vez de apagar o dado.
+      * 09/08/26 GERO - Saida trocada de STOP RUN para GOBACK, para o
+      *                 programa poder ser chamado pelo MENUUSER.
+      * 09/08/26 GERO - Permissao agora verifica SEC-PODE-ALTERAR da
+      *                 role, nao so se a senha existe no SECFILE.
+      * 09/08/26 GERO - Senha com mais de 90 dias de uso e considerada
+      *                 expirada; operador precisa trocar pelo TROCSENH.
+      * 09/08/26 GERO - Alteracao agora tambem permite editar o
+      *                 departamento do usuario (FD-DEPTO).
+      * 09/08/26 GERO - Abertura do CADUSER/SECFILE agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS.
+      * 09/08/26 GERO - SECFILE vazio numa instalacao nova agora e
+      *                 semeado com as credenciais historicas, via a
+      *                 rotina compartilhada SECBOOT.
+      * 09/08/26 GERO - Codigo nao encontrado deixava a alteracao e o
+      *                 REWRITE rodarem por cima do registro anterior
+      *                 ainda na memoria; agora so prossegue quando o
+      *                 registro foi mesmo lido. Submenu sem opcao
+      *                 reconhecida tambem volta a perguntar em vez de
+      *                 cair para a verificacao de permissao.
+      * 09/08/26 GERO - P515-VERIFICA-ALTERACAO (releitura contra
+      *                 alteracao concorrente) passou a rodar depois de
+      *                 P510-CAPTURA-ALTERACOES, bem antes do REWRITE;
+      *                 antes rodava antes da captura, ou seja, antes
+      *                 do tempo em que o operador fica digitando os
+      *                 novos valores na tela - exatamente a janela que
+      *                 deveria ser protegida contra outro terminal
+      *                 alterando o mesmo registro nesse meio tempo.
+      * 09/08/26 GERO - SECFILE passou a ser chaveado por SEC-OPERADOR
+      *                 (um ID de operador) em vez da propria senha, que
+      *                 agora e so mais um campo do registro. Operador
+      *                 digita o ID e a senha; a senha e comparada
+      *                 contra o registro lido pelo ID, nao usada mais
+      *                 como chave de leitura. AUDLOG passou a gravar o
+      *                 ID do operador em vez da senha dele em texto
+      *                 claro.
+      * 09/08/26 GERO - P510-CAPTURA-ALTERACOES passou a guardar os
+      *                 valores novos em WS-NOVO-* em vez de escrever
+      *                 direto em FD-*, e o REWRITE passou a mover
+      *                 WS-NOVO-* para FD-* so depois do
+      *                 P515-VERIFICA-ALTERACAO. O READ de P515 relia
+      *                 no CADUSER e, tenha ou nao INTO, todo READ
+      *                 repopula o registro do proprio FD - como P515
+      *                 roda depois de P510, ele estava apagando com os
+      *                 valores do disco tudo que P510 tinha acabado de
+      *                 escrever em FD-*, e o REWRITE regravava o
+      *                 cadastro antigo mesmo exibindo "ALTERADO COM
+      *                 SUCESSO" (e sem gerar auditoria, ja que WS-x
+      *                 ficava igual a FD-x). Submenu de nova alteracao
+      *                 (P502-M-ALTERAR, opcao <1>) tambem passou de
+      *                 PERFORM para GO TO, pois sem THRU o PERFORM so
+      *                 roda o paragrafo fisico de P500-ALTERAR e volta
+      *                 a cair dentro dos paragrafos seguintes do
+      *                 submenu - mesmo ajuste que DELEUSER ja usa no
+      *                 seu P601-M-DELETAR.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALTERUSER.
@@ -14,47 +71,77 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADUSER ASSIGN TO
-           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-CD-USER
-           FILE STATUS IS WS-FS-CADUSER.
+           COPY CADSEL.
+           COPY SECSEL.
+           COPY AUDSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(25).
-           03 FD-EMAIL                   PIC X(30).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY CADREC.
+
+       FD SECFILE.
+           COPY SECREC.
+
+       FD AUDLOG.
+           COPY AUDREC.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-CADUSER                  PIC 99.
         88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-SECFILE                  PIC 99.
+        88 FS-SECFILE-OK                 VALUE 0.
+       77 WS-FS-AUDLOG                   PIC 99.
+        88 FS-AUDLOG-OK                  VALUE 0.
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-HORA-SISTEMA                PIC 9(08).
+       77 WS-STAMP-ALTERACAO                PIC 9(14).
+       77 WS-AUD-CAMPO                   PIC X(10).
+       77 WS-AUD-ANTIGO                  PIC X(30).
+       77 WS-AUD-NOVO                    PIC X(30).
        77 WS-OPCAO                       PIC X.
        77 WS-EOF                         PIC X.
         88 EOF-OK                        VALUE "S" FALSE "N".
        77 WS-COUNT                       PIC 9.
 
-       77 WS-S-MASTER                           PIC X(6) VALUE "ABC123".
-       77 WS-S-GESTOR                           PIC X(6) VALUE "DEF456".
-       77 WS-S-ANALISTA                         PIC X(6) VALUE "GHI789".
-
+       77 WS-OP-ALTE-USER                       PIC X(10).
        77 WS-S-ALTE-USER                        PIC X(6).
+       77 WS-ROLE-OPERADOR                      PIC X(10).
+       77 WS-TEM-PERMISSAO                      PIC X.
+        88 TEM-PERMISSAO                        VALUE "S" FALSE "N".
+
+       77 WS-NOVO-NM                     PIC X(25).
+       77 WS-NOVO-EMAIL                  PIC X(30).
+       77 WS-NOVO-PHONE                  PIC X(12).
+       77 WS-NOVO-PASSWORD               PIC X(8).
+       77 WS-NOVO-DEPTO                  PIC X(10).
+       77 WS-DT-ALTERACAO-ORIG           PIC 9(14).
+       77 WS-REGISTRO-OBSOLETO           PIC X.
+        88 REGISTRO-OBSOLETO             VALUE "S" FALSE "N".
+       77 WS-DIAS-SENHA                  PIC S9(08).
+       77 WS-REGISTRO-ACHADO             PIC X.
+        88 REGISTRO-ACHADO               VALUE "S" FALSE "N".
 
-       01 CAD-USER.
-           03 WS-CD-USER                 PIC 9(6).
-           03 WS-NM                      PIC X(25).
-           03 WS-EMAIL                   PIC X(30).
-           03 WS-PHONE                   PIC 9(12).
-           03 WS-PASSWORD                PIC X(8).
+           COPY STATWRK.
+
+           COPY SECBOOTWK.
+
+           COPY CADWRK.
 
        PROCEDURE DIVISION.
        P500-ALTERAR.
            OPEN I-O CADUSER
+           OPEN INPUT SECFILE
+
+           MOVE WS-FS-CADUSER            TO WS-FS-CODIGO
+           MOVE "CADUSER"                TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+           PERFORM P950-BOOTSTRAP-SECFILE THRU P950-FIM
+
+           MOVE WS-FS-SECFILE            TO WS-FS-CODIGO
+           MOVE "SECFILE"                TO WS-FS-ARQUIVO
+           PERFORM P900-TRATA-STATUS THRU P900-FIM
 
            IF FS-CADUSER-OK THEN
                DISPLAY "DIGITE O CODIGO DE REGISTRO"
@@ -62,13 +149,15 @@
 
                MOVE WS-CD-USER  TO  FD-CD-USER
 
+               SET REGISTRO-ACHADO TO FALSE
+
                 READ CADUSER INTO CAD-USER
                 KEY IS FD-CD-USER
                 INVALID KEY
                 DISPLAY "ERRO NO CODIGO DE ACESSO "WS-FS-CADUSER
                 PERFORM P502-M-ALTERAR THRU P502-FIM
             NOT INVALID KEY
-
+                SET REGISTRO-ACHADO TO TRUE
            DISPLAY "==================================================="
                    DISPLAY "CADASTRO ATUAL"
                    DISPLAY "REGISTRO:"
@@ -81,37 +170,47 @@
                             WS-PHONE
                    DISPLAY "PASSWORD:"
                             WS-PASSWORD
+                   MOVE WS-DT-ALTERACAO  TO WS-DT-ALTERACAO-ORIG
            END-READ
+
+           IF REGISTRO-ACHADO THEN
            DISPLAY "==================================================="
            DISPLAY "SOMENTE USUARIO COM PERMISSAO PODE ALTERAR"
+           DISPLAY "DIGITE O SEU ID DE OPERADOR"
+           ACCEPT WS-OP-ALTE-USER
            DISPLAY "DIGITE A SENHA PARA ALTERAR O CADASTRO"
-           ACCEPT WS-S-ALTE-USER.
+           ACCEPT WS-S-ALTE-USER
+
+           PERFORM P520-VERIFICA-PERMISSAO THRU P520-FIM
 
-           IF WS-S-ALTE-USER EQUAL WS-S-MASTER OR WS-S-GESTOR OR
-                                                  WS-S-ANALISTA
+           IF TEM-PERMISSAO
 
-                DISPLAY "ATUALIZE O CADASTRO"
+                PERFORM P510-CAPTURA-ALTERACOES THRU P510-FIM
 
-                   DISPLAY "ALTERE O CODIGO:"
-                   ACCEPT   FD-CD-USER
-                   DISPLAY "ALTERE NOME:"
-                   ACCEPT   FD-NM
-                   DISPLAY "ALTERE EMAIL:"
-                   ACCEPT   FD-EMAIL
-                   DISPLAY "ALTERE O PHONE:"
-                   ACCEPT   FD-PHONE
-                   DISPLAY "ALTERE O PASSWORD:"
-                   ACCEPT   FD-PASSWORD
+                PERFORM P515-VERIFICA-ALTERACAO THRU P515-FIM
 
+                IF REGISTRO-OBSOLETO
+                    DISPLAY "REGISTRO FOI ALTERADO POR OUTRO USUARIO"
+                ELSE
+                   MOVE WS-NOVO-NM          TO FD-NM
+                   MOVE WS-NOVO-EMAIL       TO FD-EMAIL
+                   MOVE WS-NOVO-PHONE       TO FD-PHONE
+                   MOVE WS-NOVO-PASSWORD    TO FD-PASSWORD
+                   MOVE WS-NOVO-DEPTO       TO FD-DEPTO
+                   MOVE WS-STAMP-ALTERACAO  TO FD-DT-ALTERACAO
                    REWRITE REG-USER
                    DISPLAY "ALTERADO COM SUCESSO"
+                   PERFORM P530-GRAVA-AUDITORIA THRU P530-FIM
+                END-IF
                    ELSE
                    DISPLAY "USUARIO SEM PERMISSAO PARA ALTERAR"
                    DISPLAY "FILE STATUS: "WS-FS-CADUSER
 
              END-IF
+           END-IF.
 
-             CLOSE CADUSER.
+             CLOSE CADUSER
+             CLOSE SECFILE.
       *P501-FIM.
        P502-M-ALTERAR.
              DISPLAY "<1> PARA NOVA ALTERACAO"
@@ -124,11 +223,209 @@
               PERFORM FINALIZAR
                ELSE
                IF WS-OPCAO EQUAL 1 THEN
-               PERFORM P500-ALTERAR.
+               GO TO P500-ALTERAR
+               ELSE
+               DISPLAY "OPCAO INVALIDA"
+               PERFORM P502-M-ALTERAR THRU P502-FIM.
        P502-FIM.
 
+      ******************************************************************
+      * P520-VERIFICA-PERMISSAO: busca o operador digitado no SECFILE
+      * (o arquivo de seguranca, agora chaveado por SEC-OPERADOR em vez
+      * da propria senha) e confere a senha digitada contra SEC-SENHA.
+      * Quem nao esta cadastrado no SECFILE, cuja senha nao bate, ou
+      * cuja role nao tem a permissao de ALTERAR marcada, nao tem
+      * permissao nenhuma.
+      ******************************************************************
+           P520-VERIFICA-PERMISSAO.
+
+           SET TEM-PERMISSAO TO FALSE
+           MOVE SPACES                   TO WS-ROLE-OPERADOR
+           MOVE WS-OP-ALTE-USER           TO SEC-OPERADOR
+
+           READ SECFILE
+           INVALID KEY
+               DISPLAY "OPERADOR NAO CADASTRADO NO SECFILE"
+           NOT INVALID KEY
+               IF SEC-SENHA NOT EQUAL WS-S-ALTE-USER THEN
+                   DISPLAY "SENHA NAO CADASTRADA NO SECFILE"
+               ELSE
+                   MOVE SEC-ROLE              TO WS-ROLE-OPERADOR
+                   IF SEC-PODE-ALTERAR THEN
+                       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                       COMPUTE WS-DIAS-SENHA =
+                           FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                           - FUNCTION INTEGER-OF-DATE(SEC-DT-SENHA)
+                       IF WS-DIAS-SENHA > 90 THEN
+                           DISPLAY "SENHA EXPIRADA, USE O TROCSENH"
+                                   " PARA TROCAR A SENHA"
+                       ELSE
+                           SET TEM-PERMISSAO TO TRUE
+                       END-IF
+                   ELSE
+                       DISPLAY "ROLE SEM PERMISSAO PARA ALTERAR: "
+                               WS-ROLE-OPERADOR
+                   END-IF
+               END-IF
+           END-READ.
+       P520-FIM.
+
+      ******************************************************************
+      * P515-VERIFICA-ALTERACAO: releitura do registro, pelo mesmo
+      * codigo, imediatamente antes do REWRITE, para flagrar outro
+      * terminal que tenha alterado o mesmo CD-USER entre a leitura
+      * original e agora (compara o FD-DT-ALTERACAO atual contra o que
+      * foi lido no inicio desta tela).
+      ******************************************************************
+           P515-VERIFICA-ALTERACAO.
+
+           SET REGISTRO-OBSOLETO TO FALSE
+           MOVE WS-CD-USER                TO FD-CD-USER
+
+           READ CADUSER INTO CAD-USER
+           KEY IS FD-CD-USER
+           INVALID KEY
+               SET REGISTRO-OBSOLETO TO TRUE
+           NOT INVALID KEY
+               IF WS-DT-ALTERACAO NOT EQUAL WS-DT-ALTERACAO-ORIG THEN
+                   SET REGISTRO-OBSOLETO TO TRUE
+               END-IF
+           END-READ.
+       P515-FIM.
+
+      ******************************************************************
+      * P510-CAPTURA-ALTERACOES: pede NOME/EMAIL/PHONE/PASSWORD e, se o
+      * operador so der ENTER (campo em branco), mantem o valor que ja
+      * estava no cadastro em vez de gravar o campo vazio. Guarda a
+      * decisao em WS-NOVO-* (nao em FD-*) porque P515-VERIFICA-
+      * ALTERACAO ainda vai reler o CADUSER antes do REWRITE, e todo
+      * READ - com ou sem INTO - repopula o proprio registro do FD, o
+      * que apagaria esses valores se fossem gravados direto em FD-*
+      * aqui. O CODIGO nao e mais reaberto para edicao aqui, pois e a
+      * chave do REWRITE.
+      ******************************************************************
+           P510-CAPTURA-ALTERACOES.
+
+           DISPLAY "ATUALIZE O CADASTRO (ENTER MANTEM O VALOR ATUAL)"
+
+           DISPLAY "NOME ATUAL: " WS-NM
+           DISPLAY "ALTERE NOME:"
+           ACCEPT WS-NOVO-NM
+           IF WS-NOVO-NM EQUAL SPACES THEN
+               MOVE WS-NM                TO WS-NOVO-NM
+           END-IF
+
+           DISPLAY "EMAIL ATUAL: " WS-EMAIL
+           DISPLAY "ALTERE EMAIL:"
+           ACCEPT WS-NOVO-EMAIL
+           IF WS-NOVO-EMAIL EQUAL SPACES THEN
+               MOVE WS-EMAIL             TO WS-NOVO-EMAIL
+           END-IF
+
+           DISPLAY "PHONE ATUAL: " WS-PHONE
+           DISPLAY "ALTERE O PHONE:"
+           ACCEPT WS-NOVO-PHONE
+           IF WS-NOVO-PHONE EQUAL SPACES THEN
+               MOVE WS-PHONE             TO WS-NOVO-PHONE
+           ELSE
+               IF WS-NOVO-PHONE NOT NUMERIC THEN
+                   DISPLAY "PHONE INVALIDO, MANTIDO O VALOR ANTERIOR"
+                   MOVE WS-PHONE         TO WS-NOVO-PHONE
+               END-IF
+           END-IF
+
+           DISPLAY "ALTERE O PASSWORD:"
+           ACCEPT WS-NOVO-PASSWORD
+           IF WS-NOVO-PASSWORD EQUAL SPACES THEN
+               MOVE WS-PASSWORD          TO WS-NOVO-PASSWORD
+           END-IF
+
+           DISPLAY "DEPARTAMENTO ATUAL: " WS-DEPTO
+           DISPLAY "ALTERE O DEPARTAMENTO:"
+           ACCEPT WS-NOVO-DEPTO
+           IF WS-NOVO-DEPTO EQUAL SPACES THEN
+               MOVE WS-DEPTO             TO WS-NOVO-DEPTO
+           END-IF
+
+           ACCEPT WS-DATA-SISTEMA        FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA        FROM TIME
+           STRING WS-DATA-SISTEMA        DELIMITED BY SIZE
+                  WS-HORA-SISTEMA(1:6)   DELIMITED BY SIZE
+                  INTO WS-STAMP-ALTERACAO
+           END-STRING.
+       P510-FIM.
+
+      ******************************************************************
+      * P530-GRAVA-AUDITORIA: depois de um REWRITE bem sucedido, grava
+      * no AUDLOG uma linha por campo que realmente mudou (valor
+      * antigo/novo, senha e role de quem autorizou, data/hora), para
+      * dar resposta a disputas tipo "alteraram meu telefone sem
+      * autorizacao".
+      ******************************************************************
+           P530-GRAVA-AUDITORIA.
+
+           OPEN EXTEND AUDLOG
+           IF WS-FS-AUDLOG EQUAL 35 THEN
+               OPEN OUTPUT AUDLOG
+           END-IF
+
+           IF WS-NM NOT EQUAL FD-NM THEN
+               MOVE "NOME"               TO WS-AUD-CAMPO
+               MOVE WS-NM                TO WS-AUD-ANTIGO
+               MOVE FD-NM                TO WS-AUD-NOVO
+               PERFORM P531-ESCREVE-AUDITORIA THRU P531-FIM
+           END-IF
+
+           IF WS-EMAIL NOT EQUAL FD-EMAIL THEN
+               MOVE "EMAIL"              TO WS-AUD-CAMPO
+               MOVE WS-EMAIL             TO WS-AUD-ANTIGO
+               MOVE FD-EMAIL             TO WS-AUD-NOVO
+               PERFORM P531-ESCREVE-AUDITORIA THRU P531-FIM
+           END-IF
+
+           IF WS-PHONE NOT EQUAL FD-PHONE THEN
+               MOVE "PHONE"              TO WS-AUD-CAMPO
+               MOVE WS-PHONE             TO WS-AUD-ANTIGO
+               MOVE FD-PHONE             TO WS-AUD-NOVO
+               PERFORM P531-ESCREVE-AUDITORIA THRU P531-FIM
+           END-IF
+
+           IF WS-PASSWORD NOT EQUAL FD-PASSWORD THEN
+               MOVE "PASSWORD"           TO WS-AUD-CAMPO
+               MOVE WS-PASSWORD          TO WS-AUD-ANTIGO
+               MOVE FD-PASSWORD          TO WS-AUD-NOVO
+               PERFORM P531-ESCREVE-AUDITORIA THRU P531-FIM
+           END-IF
+
+           IF WS-DEPTO NOT EQUAL FD-DEPTO THEN
+               MOVE "DEPTO"              TO WS-AUD-CAMPO
+               MOVE WS-DEPTO             TO WS-AUD-ANTIGO
+               MOVE FD-DEPTO             TO WS-AUD-NOVO
+               PERFORM P531-ESCREVE-AUDITORIA THRU P531-FIM
+           END-IF
+
+           CLOSE AUDLOG.
+       P530-FIM.
+
+           P531-ESCREVE-AUDITORIA.
+
+           MOVE WS-CD-USER               TO AUD-CD-USER
+           MOVE WS-AUD-CAMPO              TO AUD-CAMPO
+           MOVE WS-AUD-ANTIGO             TO AUD-VALOR-ANT
+           MOVE WS-AUD-NOVO               TO AUD-VALOR-NOVO
+           MOVE WS-OP-ALTE-USER           TO AUD-OPERADOR
+           MOVE WS-ROLE-OPERADOR          TO AUD-ROLE-OP
+           MOVE WS-STAMP-ALTERACAO           TO AUD-DATA-HORA
+
+           WRITE REG-AUDIT.
+       P531-FIM.
+
        P500-FIM.
 
+           COPY STATCHK.
+
+           COPY SECBOOT.
+
            FINALIZAR.
-            STOP RUN.
+            GOBACK.
        END PROGRAM ALTERUSER.
