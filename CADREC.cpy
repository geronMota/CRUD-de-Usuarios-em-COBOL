@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: CADREC
+      * Purpose : FD record layout for CADUSER, shared by all programs
+      *           in the CRUD.
+      ******************************************************************
+       01 REG-USER.
+           03 FD-CD-USER                 PIC 9(6).
+           03 FD-NM                      PIC X(25).
+           03 FD-EMAIL                   PIC X(30).
+           03 FD-PHONE                   PIC 9(12).
+           03 FD-PASSWORD                PIC X(8).
+           03 FD-DT-CADASTRO             PIC 9(14).
+           03 FD-DT-ALTERACAO            PIC 9(14).
+           03 FD-STATUS                  PIC X(01).
+            88 FD-ST-ATIVO                VALUE "A".
+            88 FD-ST-INATIVO              VALUE "I".
+           03 FD-DEPTO                   PIC X(10).
