@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: DEPSEL
+      * Purpose : FILE-CONTROL SELECT entry for DEPUSER, the print
+      *           file the headcount-by-department report is written
+      *           to.
+      ******************************************************************
+           SELECT DEPUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\DEPUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-DEPUSER.
