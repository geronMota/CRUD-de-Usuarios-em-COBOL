@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CADSEL
+      * Purpose : FILE-CONTROL SELECT entry for CADUSER, shared by all
+      *           programs in the CRUD so the access keys stay in sync.
+      ******************************************************************
+           SELECT CADUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-CD-USER
+           ALTERNATE RECORD KEY IS FD-NM WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FD-EMAIL WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FD-PHONE WITH DUPLICATES
+           FILE STATUS IS WS-FS-CADUSER.
