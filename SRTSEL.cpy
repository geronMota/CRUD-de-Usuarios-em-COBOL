@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: SRTSEL
+      * Purpose : FILE-CONTROL SELECT entry for WRKORD, the sort work
+      *           file LISTUSER uses to filter and order the listing
+      *           before printing it.
+      ******************************************************************
+           SELECT WRKORD ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\WRKORD.cbl".
