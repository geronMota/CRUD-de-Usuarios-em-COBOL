@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: RPTSEL
+      * Purpose : FILE-CONTROL SELECT entry for RELUSER, the printed
+      *           listing report produced by LISTUSER.
+      ******************************************************************
+           SELECT RELUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\RELUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-RELUSER.
