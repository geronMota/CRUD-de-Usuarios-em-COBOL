@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: REJSEL
+      * Purpose : FILE-CONTROL SELECT entry for REJUSER, the reject
+      *           report CARGUSER writes for every LOTUSER row it
+      *           could not load.
+      ******************************************************************
+           SELECT REJUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\REJUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-REJUSER.
