@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: LOTSEL
+      * Purpose : FILE-CONTROL SELECT entry for LOTUSER, the sequential
+      *           input file read by CARGUSER for mass-loading new
+      *           users (initial population or migration from another
+      *           system).
+      ******************************************************************
+           SELECT LOTUSER ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\LOTUSER.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-LOTUSER.
