@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: LOTREC
+      * Purpose : Record layout for LOTUSER - one user to be loaded
+      *           into CADUSER by CARGUSER. CD-USER is not part of the
+      *           layout since CARGUSER assigns it the same way
+      *           CADCLIEN does, via CADCTRL.
+      ******************************************************************
+       01 REG-LOTE.
+           03 LOT-NM                     PIC X(25).
+           03 LOT-EMAIL                  PIC X(30).
+           03 LOT-PHONE                  PIC 9(12).
+           03 LOT-PASSWORD               PIC X(8).
+           03 LOT-DEPTO                  PIC X(10).
