@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: SECREC
+      * Purpose : FD record layout for SECFILE, keyed by SEC-OPERADOR
+      *           (the operator's own ID, not the password - two
+      *           operators sharing a role no longer share a key, so
+      *           one changing their password via TROCSENH cannot lock
+      *           the other out). Carries the operator role and, per
+      *           function, whether that role may perform it, plus the
+      *           date the password was last changed (TROCSENH), used
+      *           to expire old passwords.
+      ******************************************************************
+       01 REG-SEC.
+           03 SEC-OPERADOR               PIC X(10).
+           03 SEC-SENHA                  PIC X(06).
+           03 SEC-ROLE                   PIC X(10).
+           03 SEC-PERM-CADASTRAR         PIC X(01).
+            88 SEC-PODE-CADASTRAR        VALUE "S".
+           03 SEC-PERM-ALTERAR           PIC X(01).
+            88 SEC-PODE-ALTERAR          VALUE "S".
+           03 SEC-PERM-CONSULTAR         PIC X(01).
+            88 SEC-PODE-CONSULTAR        VALUE "S".
+           03 SEC-PERM-LISTAR            PIC X(01).
+            88 SEC-PODE-LISTAR           VALUE "S".
+           03 SEC-PERM-EXCLUIR           PIC X(01).
+            88 SEC-PODE-EXCLUIR          VALUE "S".
+           03 SEC-DT-SENHA               PIC 9(08).
