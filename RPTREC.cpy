@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: RPTREC
+      * Purpose : Record layout for RELUSER - one printed line of the
+      *           LISTUSER report (header, detail or footer).
+      ******************************************************************
+       01 REG-RELATORIO.
+           03 REL-LINHA                  PIC X(132).
