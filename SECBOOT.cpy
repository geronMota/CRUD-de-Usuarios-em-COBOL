@@ -0,0 +1,58 @@
+      ******************************************************************
+      * Paragraph: P950-BOOTSTRAP-SECFILE
+      * Purpose : chamada logo depois do OPEN do SECFILE. Se o arquivo
+      *           ainda nao existir (FILE STATUS 35), cria o SECFILE e
+      *           semeia as tres credenciais historicas (MASTER/
+      *           GESTOR/ANALISTA, as mesmas senhas que antes eram
+      *           literais compiladas no fonte) com a matriz de
+      *           permissao por funcao, para o arquivo de seguranca
+      *           nao ficar permanentemente vazio numa instalacao
+      *           nova. SEC-OPERADOR (chave do arquivo) recebe o nome
+      *           da propria role, um ID de operador por credencial
+      *           historica. Reabre o SECFILE em modo I-O ao final, o
+      *           que tambem atende aos programas que so precisam ler.
+      ******************************************************************
+           P950-BOOTSTRAP-SECFILE.
+
+           IF WS-FS-SECFILE EQUAL 35 THEN
+               OPEN OUTPUT SECFILE
+
+               ACCEPT WS-SEC-BOOT-DATA FROM DATE YYYYMMDD
+
+               MOVE "MASTER"             TO SEC-OPERADOR
+               MOVE "ABC123"             TO SEC-SENHA
+               MOVE "MASTER"             TO SEC-ROLE
+               MOVE "S"                  TO SEC-PERM-CADASTRAR
+               MOVE "S"                  TO SEC-PERM-ALTERAR
+               MOVE "S"                  TO SEC-PERM-CONSULTAR
+               MOVE "S"                  TO SEC-PERM-LISTAR
+               MOVE "S"                  TO SEC-PERM-EXCLUIR
+               MOVE WS-SEC-BOOT-DATA     TO SEC-DT-SENHA
+               WRITE REG-SEC
+
+               MOVE "GESTOR"             TO SEC-OPERADOR
+               MOVE "DEF456"             TO SEC-SENHA
+               MOVE "GESTOR"             TO SEC-ROLE
+               MOVE "S"                  TO SEC-PERM-CADASTRAR
+               MOVE "S"                  TO SEC-PERM-ALTERAR
+               MOVE "S"                  TO SEC-PERM-CONSULTAR
+               MOVE "S"                  TO SEC-PERM-LISTAR
+               MOVE "N"                  TO SEC-PERM-EXCLUIR
+               MOVE WS-SEC-BOOT-DATA     TO SEC-DT-SENHA
+               WRITE REG-SEC
+
+               MOVE "ANALISTA"           TO SEC-OPERADOR
+               MOVE "GHI789"             TO SEC-SENHA
+               MOVE "ANALISTA"           TO SEC-ROLE
+               MOVE "N"                  TO SEC-PERM-CADASTRAR
+               MOVE "N"                  TO SEC-PERM-ALTERAR
+               MOVE "S"                  TO SEC-PERM-CONSULTAR
+               MOVE "S"                  TO SEC-PERM-LISTAR
+               MOVE "N"                  TO SEC-PERM-EXCLUIR
+               MOVE WS-SEC-BOOT-DATA     TO SEC-DT-SENHA
+               WRITE REG-SEC
+
+               CLOSE SECFILE
+               OPEN I-O SECFILE
+           END-IF.
+       P950-FIM.
