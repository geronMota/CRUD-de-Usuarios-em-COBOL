@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: HISTSEL
+      * Purpose : FILE-CONTROL SELECT entry for CADHIST, the archive
+      *           of every record that goes through DELEUSER's
+      *           confirmed-deletion path.
+      ******************************************************************
+           SELECT CADHIST ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\CADHIST.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CADHIST.
