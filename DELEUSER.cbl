@@ -3,6 +3,43 @@
       * Date:26/03/23
       * Purpose:PRATICAR CRUD EM COBOL
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Senha de exclusao agora vem do SECFILE, nao
+      *                 mais de literais compiladas no fonte.
+      * 09/08/26 GERO - Exclusao passou a ser logica (FD-STATUS = "I"),
+      *                 o DELETE fisico foi removido.
+      * 09/08/26 GERO - Registro inativado e arquivado em CADHIST,
+      *                 junto com o motivo informado pelo operador.
+      * 09/08/26 GERO - Saida trocada de STOP RUN para GOBACK, para o
+      *                 programa poder ser chamado pelo MENUUSER.
+      * 09/08/26 GERO - Permissao agora verifica SEC-PODE-EXCLUIR da
+      *                 role, nao so se a senha existe no SECFILE.
+      * 09/08/26 GERO - Senha com mais de 90 dias de uso e considerada
+      *                 expirada; operador precisa trocar pelo TROCSENH.
+      * 09/08/26 GERO - Inativacao com sucesso agora passa 1 do total
+      *                 de ativos para o de inativos no registro de
+      *                 controle, para o RECNUSER poder conferir o
+      *                 arquivo depois.
+      * 09/08/26 GERO - Abertura do CADUSER/SECFILE agora usa a rotina
+      *                 compartilhada de tratamento de FILE STATUS.
+      * 09/08/26 GERO - SECFILE vazio numa instalacao nova agora e
+      *                 semeado com as credenciais historicas, via a
+      *                 rotina compartilhada SECBOOT.
+      * 09/08/26 GERO - Codigo nao encontrado deixava a confirmacao de
+      *                 exclusao rodar por cima do registro anterior
+      *                 ainda na memoria; agora so prossegue quando o
+      *                 registro foi mesmo lido. Opcao <M> do submenu,
+      *                 so exibida na tela, agora volta ao menu como
+      *                 anunciado.
+      * 09/08/26 GERO - HISTREC ganhou HIST-DEPTO e P630-ARQUIVA-HIST
+      *                 passou a gravar FD-DEPTO nele; o arquivamento
+      *                 vinha perdendo o departamento do usuario.
+      * 09/08/26 GERO - SECFILE passou a ser chaveado por SEC-OPERADOR
+      *                 (um ID de operador) em vez da propria senha, que
+      *                 agora e so mais um campo do registro. Operador
+      *                 digita o ID e a senha; a senha e comparada
+      *                 contra o registro lido pelo ID, nao usada mais
+      *                 como chave de leitura.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DELEUSER.
@@ -14,48 +51,78 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CADUSER ASSIGN TO
-           "C:\Users\PC\Desktop\CRUD\CADUSER.cbl"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS FD-CD-USER
-           FILE STATUS IS WS-FS-CADUSER.
+           COPY CADSEL.
+           COPY SECSEL.
+           COPY HISTSEL.
+           COPY SEQSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADUSER.
-       01 REG-USER.
-           03 FD-CD-USER                 PIC 9(6).
-           03 FD-NM                      PIC X(25).
-           03 FD-EMAIL                   PIC X(30).
-           03 FD-PHONE                   PIC 9(12).
-           03 FD-PASSWORD                PIC X(8).
+           COPY CADREC.
+
+       FD SECFILE.
+           COPY SECREC.
+
+       FD CADHIST.
+           COPY HISTREC.
+
+       FD CADCTRL.
+           COPY SEQREC.
 
        WORKING-STORAGE SECTION.
        77 WS-FS-CADUSER                  PIC 99.
         88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-SECFILE                  PIC 99.
+        88 FS-SECFILE-OK                 VALUE 0.
        77 WS-OPCAO                       PIC X.
        77 WS-EOF                         PIC X.
         88 EOF-OK                        VALUE "S" FALSE "N".
        77 WS-COUNT                       PIC 9.
 
-       77 WS-S-MASTER                           PIC X(6) VALUE "ABC123".
-       77 WS-S-GESTOR                           PIC X(6) VALUE "DEF456".
-       77 WS-S-ANALISTA                         PIC X(6) VALUE "GHI789".
-
+       77 WS-OP-ALTE-USER                       PIC X(10).
        77 WS-S-ALTE-USER                        PIC X(6).
+       77 WS-ROLE-OPERADOR                      PIC X(10).
+       77 WS-TEM-PERMISSAO                      PIC X.
+        88 TEM-PERMISSAO                        VALUE "S" FALSE "N".
        77 WS-CONFIRM                            PIC X.
+       77 WS-DATA-SISTEMA                       PIC 9(08).
+       77 WS-HORA-SISTEMA                       PIC 9(08).
+       77 WS-STAMP-ALTERACAO                    PIC 9(14).
+       77 WS-FS-CADHIST                         PIC 99.
+        88 FS-CADHIST-OK                        VALUE 0.
+       77 WS-MOTIVO                             PIC X(40).
+       77 WS-DT-ALTERACAO-ORIG                  PIC 9(14).
+       77 WS-REGISTRO-OBSOLETO                  PIC X.
+        88 REGISTRO-OBSOLETO                    VALUE "S" FALSE "N".
+       77 WS-DIAS-SENHA                         PIC S9(08).
+       77 WS-FS-CADCTRL                         PIC 99.
+        88 FS-CADCTRL-OK                        VALUE 0.
+       77 WS-CTRL-NOVO                          PIC X.
+        88 CTRL-NOVO                            VALUE "S" FALSE "N".
+       77 WS-REGISTRO-ACHADO                    PIC X.
+        88 REGISTRO-ACHADO                      VALUE "S" FALSE "N".
 
-       01 CAD-USER.
-           03 WS-CD-USER                 PIC 9(6).
-           03 WS-NM                      PIC X(25).
-           03 WS-EMAIL                   PIC X(30).
-           03 WS-PHONE                   PIC 9(12).
-           03 WS-PASSWORD                PIC X(8).
+           COPY STATWRK.
+
+           COPY SECBOOTWK.
+
+           COPY CADWRK.
 
        PROCEDURE DIVISION.
        P600-DELETAR.
             OPEN I-O CADUSER
+            OPEN INPUT SECFILE
+
+            MOVE WS-FS-CADUSER           TO WS-FS-CODIGO
+            MOVE "CADUSER"               TO WS-FS-ARQUIVO
+            PERFORM P900-TRATA-STATUS THRU P900-FIM
+
+            PERFORM P950-BOOTSTRAP-SECFILE THRU P950-FIM
+
+            MOVE WS-FS-SECFILE           TO WS-FS-CODIGO
+            MOVE "SECFILE"               TO WS-FS-ARQUIVO
+            PERFORM P900-TRATA-STATUS THRU P900-FIM
 
              DISPLAY "DIGITE O CODIGO DO REGISTRO A SER DELETADO"
              ACCEPT WS-CD-USER
@@ -64,6 +131,8 @@
 
             IF FS-CADUSER-OK THEN
 
+              SET REGISTRO-ACHADO TO FALSE
+
               READ CADUSER INTO CAD-USER
               KEY IS FD-CD-USER
 
@@ -72,6 +141,7 @@
                PERFORM P601-M-DELETAR THRU  P601-FIM
 
            NOT INVALID KEY
+               SET REGISTRO-ACHADO TO TRUE
                DISPLAY "REGISTRO:"
                          FD-CD-USER
                 DISPLAY "NOME:"
@@ -82,25 +152,59 @@
                          FD-PHONE
                   DISPLAY "PASSWORD:"
                          FD-PASSWORD
+                  DISPLAY "STATUS:"
+                         FD-STATUS
+                  MOVE WS-DT-ALTERACAO   TO WS-DT-ALTERACAO-ORIG
             END-READ
 
+            IF REGISTRO-ACHADO THEN
+
+            IF FD-ST-INATIVO THEN
+                DISPLAY "CADASTRO JA ESTA INATIVO"
+                PERFORM P601-M-DELETAR THRU P601-FIM
+            END-IF
+
             DISPLAY "TEM CERTEZA QUE DESEJA EXCLUIR O REGISTRO?"
             DISPLAY " DIGITE <S> PARA SIM E <N> PARA NAO"
             ACCEPT WS-CONFIRM
 
             IF WS-CONFIRM EQUAL "S" THEN
+                DISPLAY "DIGITE O MOTIVO DA EXCLUSAO"
+                ACCEPT WS-MOTIVO
+                DISPLAY "DIGITE O SEU ID DE OPERADOR"
+                ACCEPT WS-OP-ALTE-USER
                 DISPLAY "DIGITE A SENHA PARA EXCLUSAO"
                 ACCEPT WS-S-ALTE-USER
-                IF WS-S-ALTE-USER EQUAL WS-S-MASTER OR WS-S-ANALISTA
-                                                    OR WS-S-GESTOR
-                DELETE CADUSER RECORD
-                DISPLAY "REGISTRO EXCLUIDO COM SUCESSO"
+                PERFORM P620-VERIFICA-PERMISSAO THRU P620-FIM
+                IF TEM-PERMISSAO
+                PERFORM P625-VERIFICA-ALTERACAO THRU P625-FIM
+                IF REGISTRO-OBSOLETO
+                    DISPLAY "REGISTRO FOI ALTERADO POR OUTRO USUARIO"
+                ELSE
+                SET FD-ST-INATIVO TO TRUE
+                ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                ACCEPT WS-HORA-SISTEMA FROM TIME
+                STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+                       WS-HORA-SISTEMA(1:6) DELIMITED BY SIZE
+                       INTO WS-STAMP-ALTERACAO
+                END-STRING
+                MOVE WS-STAMP-ALTERACAO TO FD-DT-ALTERACAO
+                REWRITE REG-USER
+                DISPLAY "REGISTRO INATIVADO COM SUCESSO"
+                PERFORM P630-ARQUIVA-HIST THRU P630-FIM
+                PERFORM P635-ATUALIZA-TOTAL THRU P635-FIM
+                END-IF
 
                 ELSE
+                DISPLAY "USUARIO SEM PERMISSAO PARA EXCLUIR"
+                END-IF
+            ELSE
             IF WS-CONFIRM EQUAL "N" THEN
                 DISPLAY "MISSAO ABORTADA"
             END-IF
-            CLOSE CADUSER.
+            END-IF
+            CLOSE CADUSER
+            CLOSE SECFILE.
        P601-M-DELETAR.
              DISPLAY "<1> PARA NOVA EXCLUSAO"
              DISPLAY "<M> PARA VOLTAR AO MENU"
@@ -111,10 +215,151 @@
                IF WS-OPCAO EQUAL "F" THEN
                GO TO FINALIZAR
                ELSE
+               IF WS-OPCAO EQUAL "M" THEN
+               GO TO FINALIZAR
+               ELSE
                IF WS-OPCAO EQUAL 1 THEN
-               GO TO P600-DELETAR.
+               GO TO P600-DELETAR
+               ELSE
+               DISPLAY "OPCAO INVALIDA"
+               GO TO P601-M-DELETAR.
        P601-FIM.
+
+      ******************************************************************
+      * P620-VERIFICA-PERMISSAO: busca o operador digitado no SECFILE
+      * (o arquivo de seguranca, agora chaveado por SEC-OPERADOR em vez
+      * da propria senha) e confere a senha digitada contra SEC-SENHA.
+      * Quem nao esta cadastrado no SECFILE, cuja senha nao bate, ou
+      * cuja role nao tem a permissao de EXCLUIR marcada, nao tem
+      * permissao nenhuma.
+      ******************************************************************
+           P620-VERIFICA-PERMISSAO.
+
+           SET TEM-PERMISSAO TO FALSE
+           MOVE SPACES                   TO WS-ROLE-OPERADOR
+           MOVE WS-OP-ALTE-USER           TO SEC-OPERADOR
+
+           READ SECFILE
+           INVALID KEY
+               DISPLAY "OPERADOR NAO CADASTRADO NO SECFILE"
+           NOT INVALID KEY
+               IF SEC-SENHA NOT EQUAL WS-S-ALTE-USER THEN
+                   DISPLAY "SENHA NAO CADASTRADA NO SECFILE"
+               ELSE
+                   MOVE SEC-ROLE              TO WS-ROLE-OPERADOR
+                   IF SEC-PODE-EXCLUIR THEN
+                       ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                       COMPUTE WS-DIAS-SENHA =
+                           FUNCTION INTEGER-OF-DATE(WS-DATA-SISTEMA)
+                           - FUNCTION INTEGER-OF-DATE(SEC-DT-SENHA)
+                       IF WS-DIAS-SENHA > 90 THEN
+                           DISPLAY "SENHA EXPIRADA, USE O TROCSENH"
+                                   " PARA TROCAR A SENHA"
+                       ELSE
+                           SET TEM-PERMISSAO TO TRUE
+                       END-IF
+                   ELSE
+                       DISPLAY "ROLE SEM PERMISSAO PARA EXCLUIR: "
+                               WS-ROLE-OPERADOR
+                   END-IF
+               END-IF
+           END-READ.
+       P620-FIM.
+
+      ******************************************************************
+      * P625-VERIFICA-ALTERACAO: releitura do registro, pelo mesmo
+      * codigo, imediatamente antes da inativacao, para flagrar outro
+      * terminal que tenha alterado ou excluido o mesmo CD-USER entre
+      * a leitura original e agora.
+      ******************************************************************
+           P625-VERIFICA-ALTERACAO.
+
+           SET REGISTRO-OBSOLETO TO FALSE
+           MOVE WS-CD-USER                TO FD-CD-USER
+
+           READ CADUSER INTO CAD-USER
+           KEY IS FD-CD-USER
+           INVALID KEY
+               SET REGISTRO-OBSOLETO TO TRUE
+           NOT INVALID KEY
+               IF WS-DT-ALTERACAO NOT EQUAL WS-DT-ALTERACAO-ORIG THEN
+                   SET REGISTRO-OBSOLETO TO TRUE
+               END-IF
+           END-READ.
+       P625-FIM.
+
+      ******************************************************************
+      * P630-ARQUIVA-HIST: copia o registro (ja inativado) para o
+      * arquivo sequencial CADHIST junto com o motivo digitado pelo
+      * operador, para responder "por que essa conta foi removida e
+      * quem autorizou" em auditorias futuras.
+      ******************************************************************
+           P630-ARQUIVA-HIST.
+
+           OPEN EXTEND CADHIST
+           IF WS-FS-CADHIST EQUAL 35 THEN
+               OPEN OUTPUT CADHIST
+           END-IF
+
+           MOVE FD-CD-USER                TO HIST-CD-USER
+           MOVE FD-NM                     TO HIST-NM
+           MOVE FD-EMAIL                  TO HIST-EMAIL
+           MOVE FD-PHONE                  TO HIST-PHONE
+           MOVE FD-PASSWORD               TO HIST-PASSWORD
+           MOVE FD-DT-CADASTRO            TO HIST-DT-CADASTRO
+           MOVE FD-DT-ALTERACAO           TO HIST-DT-ALTERACAO
+           MOVE FD-STATUS                 TO HIST-STATUS
+           MOVE FD-DEPTO                  TO HIST-DEPTO
+           MOVE WS-MOTIVO                 TO HIST-MOTIVO
+           MOVE WS-STAMP-ALTERACAO        TO HIST-DATA-HORA
+
+           WRITE REG-HIST
+
+           CLOSE CADHIST.
+       P630-FIM.
+
+      ******************************************************************
+      * P635-ATUALIZA-TOTAL: tira 1 do total de ativos e soma 1 no
+      * total de inativos guardados no registro de controle
+      * CTR-CHAVE = "T", mantendo o total em dia para o RECNUSER poder
+      * conferir contra o arquivo CADUSER depois.
+      ******************************************************************
+           P635-ATUALIZA-TOTAL.
+
+           OPEN I-O CADCTRL
+
+           SET CTRL-NOVO TO FALSE
+           MOVE "T"                     TO CTR-CHAVE
+
+           READ CADCTRL INTO REG-CTRL
+           KEY IS CTR-CHAVE
+           INVALID KEY
+               MOVE ZERO                TO CTR-QTD-ATIVO
+               MOVE ZERO                TO CTR-QTD-INATIVO
+               MOVE "T"                 TO CTR-CHAVE
+               SET CTRL-NOVO TO TRUE
+           END-READ
+
+           IF CTR-QTD-ATIVO NOT LESS 1 THEN
+               SUBTRACT 1               FROM CTR-QTD-ATIVO
+           END-IF
+           ADD 1                        TO CTR-QTD-INATIVO
+
+           IF CTRL-NOVO THEN
+               WRITE REG-CTRL
+           ELSE
+               REWRITE REG-CTRL
+           END-IF
+
+           CLOSE CADCTRL.
+       P635-FIM.
+
        P600-FIM.
+
+           COPY STATCHK.
+
+           COPY SECBOOT.
+
            FINALIZAR.
-            STOP RUN.
+            GOBACK.
        END PROGRAM DELEUSER.
