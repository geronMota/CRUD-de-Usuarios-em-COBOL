@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: SEQREC
+      * Purpose : FD record layout for CADCTRL. Three kinds of control
+      *           record share this layout, told apart by CTR-CHAVE:
+      *           CTR-CHAVE = "C" holds the last CD-USER sequence
+      *           number issued (CADCLIEN); CTR-CHAVE = "T" holds the
+      *           running active/inactive totals kept in step with
+      *           every CADCLIEN WRITE and DELEUSER inactivation, used
+      *           by RECNUSER to reconcile against the file itself;
+      *           CTR-CHAVE = "L" holds the last CD-USER processed by
+      *           LISTUSER's batch listing pass, used to restart the
+      *           READ NEXT walk after a crash instead of from the top.
+      ******************************************************************
+       01 REG-CTRL.
+           03 CTR-CHAVE                  PIC X(01).
+           03 CTR-ULT-SEQ                PIC 9(06).
+           03 CTR-QTD-ATIVO              PIC 9(06).
+           03 CTR-QTD-INATIVO            PIC 9(06).
+           03 CTR-ULT-CD-LISTA           PIC 9(06).
