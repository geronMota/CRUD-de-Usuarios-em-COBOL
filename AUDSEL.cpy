@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: AUDSEL
+      * Purpose : FILE-CONTROL SELECT entry for AUDLOG, the
+      *           before/after change-history log written by ALTERUSER
+      *           on every successful REWRITE.
+      ******************************************************************
+           SELECT AUDLOG ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\AUDLOG.cbl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-AUDLOG.
