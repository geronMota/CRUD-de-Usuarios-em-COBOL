@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: REJREC
+      * Purpose : Record layout for REJUSER - one printed line of the
+      *           CARGUSER reject report.
+      ******************************************************************
+       01 REG-REJEITO.
+           03 REJ-LINHA                  PIC X(132).
