@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: SECSEL
+      * Purpose : FILE-CONTROL SELECT entry for SECFILE, the operator
+      *           security file read by ALTERUSER/DELEUSER instead of
+      *           comparing against passwords compiled into the
+      *           program source. Keyed by SEC-OPERADOR, the operator's
+      *           own ID, not by the password itself.
+      ******************************************************************
+           SELECT SECFILE ASSIGN TO
+           "C:\Users\PC\Desktop\CRUD\SECFILE.cbl"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SEC-OPERADOR
+           FILE STATUS IS WS-FS-SECFILE.
