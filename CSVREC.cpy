@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: CSVREC
+      * Purpose : Record layout for CSVUSER - one CSV line of the
+      *           CADUSER extract (header or detail).
+      ******************************************************************
+       01 REG-CSV.
+           03 CSV-LINHA                  PIC X(150).
