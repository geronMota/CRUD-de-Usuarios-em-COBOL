@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author:JEFFERSON MOTA SILVA(GERO)
+      * Date:09/08/26
+      * Purpose:PRATICAR CRUD EM COBOL/RECONCILIACAO NOTURNA DO CADUSER
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 GERO - Programa novo: conta os registros ativos e
+      *                 inativos em CADUSER e confere contra o total
+      *                 de controle mantido por CADCLIEN e DELEUSER,
+      *                 gravando um relatorio de divergencia.
+      * 09/08/26 GERO - P720-CONTAR passou a ler para o mirror
+      *                 CAD-USER (CADWRK), como todo o resto do CRUD
+      *                 ja faz, em vez de ler direto para o REG-USER
+      *                 do proprio FD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECNUSER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CADSEL.
+           COPY SEQSEL.
+           COPY BALSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADUSER.
+           COPY CADREC.
+
+       FD CADCTRL.
+           COPY SEQREC.
+
+       FD BALUSER.
+           COPY BALREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CADUSER                  PIC 99.
+        88 FS-CADUSER-OK                 VALUE 0.
+       77 WS-FS-CADCTRL                  PIC 99.
+        88 FS-CADCTRL-OK                 VALUE 0.
+       77 WS-FS-BALUSER                  PIC 99.
+        88 FS-BALUSER-OK                 VALUE 0.
+       77 WS-EOF                         PIC X.
+        88 EOF-OK                        VALUE "S" FALSE "N".
+       77 WS-QTD-ATIVO                   PIC 9(06).
+       77 WS-QTD-INATIVO                 PIC 9(06).
+       77 WS-CTR-QTD-ATIVO               PIC 9(06).
+       77 WS-CTR-QTD-INATIVO             PIC 9(06).
+       77 WS-DATA-SISTEMA                PIC 9(08).
+       77 WS-LINHA-BAL                   PIC X(132).
+       77 WS-DIVERGENCIA                 PIC X.
+        88 HOUVE-DIVERGENCIA             VALUE "S" FALSE "N".
+
+           COPY CADWRK.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * P700-RECONCILIAR: mainline - conta os registros ativos e
+      * inativos em CADUSER lendo o arquivo inteiro, le o total de
+      * controle gravado em CADCTRL, compara os dois e grava o
+      * relatorio de divergencia em BALUSER.
+      ******************************************************************
+           P700-RECONCILIAR.
+
+           MOVE ZERO                    TO WS-QTD-ATIVO
+           MOVE ZERO                    TO WS-QTD-INATIVO
+           SET HOUVE-DIVERGENCIA TO FALSE
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+
+           OPEN INPUT CADUSER
+           OPEN OUTPUT BALUSER
+
+           PERFORM P710-CABECALHO THRU P710-FIM
+
+           SET EOF-OK TO FALSE
+           PERFORM P720-CONTAR THRU P720-FIM UNTIL EOF-OK
+
+           CLOSE CADUSER
+
+           PERFORM P730-LER-CONTROLE THRU P730-FIM
+           PERFORM P740-COMPARAR THRU P740-FIM
+
+           CLOSE BALUSER.
+
+           IF HOUVE-DIVERGENCIA THEN
+               DISPLAY "RECONCILIACAO: DIVERGENCIA ENCONTRADA, "
+                       "VEJA O RELATORIO BALUSER"
+           ELSE
+               DISPLAY "RECONCILIACAO: TOTAIS CONFEREM"
+           END-IF
+
+           STOP RUN.
+       P700-FIM.
+
+      ******************************************************************
+      * P710-CABECALHO: grava o cabecalho do relatorio com a data da
+      * rodada.
+      ******************************************************************
+           P710-CABECALHO.
+
+           MOVE SPACES                  TO WS-LINHA-BAL
+           STRING "RECONCILIACAO CADUSER X CADCTRL - DATA "
+                  WS-DATA-SISTEMA        DELIMITED BY SIZE
+                  INTO WS-LINHA-BAL
+           END-STRING
+           MOVE WS-LINHA-BAL            TO BAL-LINHA
+           WRITE REG-BALANCO
+
+           MOVE ALL "-"                 TO WS-LINHA-BAL
+           MOVE WS-LINHA-BAL            TO BAL-LINHA
+           WRITE REG-BALANCO.
+       P710-FIM.
+
+      ******************************************************************
+      * P720-CONTAR: percorre o CADUSER inteiro, somando 1 no total de
+      * ativos ou de inativos conforme o FD-STATUS de cada registro.
+      ******************************************************************
+           P720-CONTAR.
+
+           READ CADUSER INTO CAD-USER
+           AT END
+               SET EOF-OK TO TRUE
+           NOT AT END
+               IF WS-ST-ATIVO THEN
+                   ADD 1                TO WS-QTD-ATIVO
+               ELSE
+                   ADD 1                TO WS-QTD-INATIVO
+               END-IF
+           END-READ.
+       P720-FIM.
+
+      ******************************************************************
+      * P730-LER-CONTROLE: le o registro de controle CTR-CHAVE = "T"
+      * em CADCTRL, onde CADCLIEN e DELEUSER mantem o total de ativos
+      * e inativos em dia a cada cadastro ou exclusao logica.
+      ******************************************************************
+           P730-LER-CONTROLE.
+
+           MOVE ZERO                    TO WS-CTR-QTD-ATIVO
+           MOVE ZERO                    TO WS-CTR-QTD-INATIVO
+
+           OPEN INPUT CADCTRL
+           IF FS-CADCTRL-OK THEN
+               MOVE "T"                 TO CTR-CHAVE
+               READ CADCTRL INTO REG-CTRL
+               KEY IS CTR-CHAVE
+               INVALID KEY
+                   DISPLAY "REGISTRO DE CONTROLE 'T' NAO ENCONTRADO"
+               NOT INVALID KEY
+                   MOVE CTR-QTD-ATIVO    TO WS-CTR-QTD-ATIVO
+                   MOVE CTR-QTD-INATIVO  TO WS-CTR-QTD-INATIVO
+               END-READ
+               CLOSE CADCTRL
+           END-IF.
+       P730-FIM.
+
+      ******************************************************************
+      * P740-COMPARAR: grava no relatorio os totais apurados e os
+      * totais de controle, lado a lado, e assinala divergencia
+      * sempre que os dois nao baterem.
+      ******************************************************************
+           P740-COMPARAR.
+
+           MOVE SPACES                  TO WS-LINHA-BAL
+           STRING "ATIVOS    - CADUSER: " DELIMITED BY SIZE
+                  WS-QTD-ATIVO            DELIMITED BY SIZE
+                  "   CONTROLE: "         DELIMITED BY SIZE
+                  WS-CTR-QTD-ATIVO        DELIMITED BY SIZE
+                  INTO WS-LINHA-BAL
+           END-STRING
+           MOVE WS-LINHA-BAL            TO BAL-LINHA
+           WRITE REG-BALANCO
+
+           MOVE SPACES                  TO WS-LINHA-BAL
+           STRING "INATIVOS  - CADUSER: " DELIMITED BY SIZE
+                  WS-QTD-INATIVO          DELIMITED BY SIZE
+                  "   CONTROLE: "         DELIMITED BY SIZE
+                  WS-CTR-QTD-INATIVO      DELIMITED BY SIZE
+                  INTO WS-LINHA-BAL
+           END-STRING
+           MOVE WS-LINHA-BAL            TO BAL-LINHA
+           WRITE REG-BALANCO
+
+           IF WS-QTD-ATIVO NOT EQUAL WS-CTR-QTD-ATIVO OR
+              WS-QTD-INATIVO NOT EQUAL WS-CTR-QTD-INATIVO THEN
+               SET HOUVE-DIVERGENCIA TO TRUE
+               MOVE SPACES              TO WS-LINHA-BAL
+               MOVE "*** DIVERGENCIA: OS TOTAIS NAO CONFEREM ***"
+                                         TO WS-LINHA-BAL
+               MOVE WS-LINHA-BAL        TO BAL-LINHA
+               WRITE REG-BALANCO
+           ELSE
+               MOVE SPACES              TO WS-LINHA-BAL
+               MOVE "TOTAIS CONFEREM"   TO WS-LINHA-BAL
+               MOVE WS-LINHA-BAL        TO BAL-LINHA
+               WRITE REG-BALANCO
+           END-IF.
+       P740-FIM.
+       END PROGRAM RECNUSER.
