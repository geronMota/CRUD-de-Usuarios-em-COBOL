@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: SRTREC
+      * Purpose : Sort-work record for WRKORD - mirrors REG-USER so the
+      *           listing can be filtered and reordered before it is
+      *           printed.
+      ******************************************************************
+       01 REG-ORDENACAO.
+           03 SRT-CD-USER                PIC 9(6).
+           03 SRT-NM                     PIC X(25).
+           03 SRT-EMAIL                  PIC X(30).
+           03 SRT-PHONE                  PIC 9(12).
+           03 SRT-PASSWORD               PIC X(8).
+           03 SRT-DT-CADASTRO            PIC 9(14).
+           03 SRT-DT-ALTERACAO           PIC 9(14).
+           03 SRT-STATUS                 PIC X(01).
